@@ -0,0 +1,524 @@
+000010* PROGRAMA QUE GENERA EL EXTRACTO DE MOVIMIENTOS DE LOS
+000020* CONTRATOS INDICADOS EN EL FICHERO DE ENTRADA
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.EXTR01.
+000210
+000300 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510
+000520* FICHERO DE ENTRADA CON LOS CONTRATOS A EXTRACTAR
+000600     SELECT FICHERO-CTA ASSIGN TO CUENTAS
+000700     ORGANIZATION IS SEQUENTIAL
+000800     ACCESS IS SEQUENTIAL
+000900     FILE STATUS IS FS-CTA.
+001810
+001820* FICHERO DE SALIDA CON EL EXTRACTO GENERADO
+001831     SELECT FICHERO-EXT ASSIGN TO EXTRACTO
+001832     ORGANIZATION IS SEQUENTIAL
+001833     ACCESS IS SEQUENTIAL
+001834     FILE STATUS IS FS-EXT.
+001835
+001835* FICHERO DE SALIDA CON LAS INCIDENCIAS DE LA EJECUCION, SEPARADO
+001835* DEL EXTRACTO PARA NO MEZCLAR REGISTROS DE INCIDENCIA CON LINEAS
+001835* DE EXTRACTO DE CARA AL CLIENTE
+001835     SELECT FICHERO-SAL ASSIGN TO SALIDA
+001835     ORGANIZATION IS SEQUENTIAL
+001835     ACCESS IS SEQUENTIAL
+001835     FILE STATUS IS FS-SALIDA.
+001836
+001836* FICHERO DE INFORME DE CONTROL DE LA EJECUCION
+001837     SELECT FICHERO-INF ASSIGN TO INFORME
+001838     ORGANIZATION IS SEQUENTIAL
+001839     ACCESS IS SEQUENTIAL
+001840     FILE STATUS IS FS-INFORME.
+001841
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002010
+002020* REGISTRO DEL FICHERO DE CONTRATOS A EXTRACTAR, CON EL RANGO DE
+002020* FECHAS DEL EXTRACTO A GENERAR (AAAA-MM-DD). SI EL RANGO VIENE
+002020* EN BLANCO SE EXTRACTA TODO EL HISTORICO DEL CONTRATO
+002100 FD FICHERO-CTA DATA RECORD IS REG-CTA.
+002300 01 REG-CTA.
+002300     05 REG-CTA-CONTRATO      PIC 9(9).
+002300     05 REG-CTA-FECHA-DESDE   PIC X(10).
+002300     05 REG-CTA-FECHA-HASTA   PIC X(10).
+002400
+002410* REGISTRO DEL FICHERO DE EXTRACTO
+002420 FD FICHERO-EXT DATA RECORD IS REG-EXTRACTO.
+002430 01 REG-EXTRACTO   PIC X(93).
+002431
+002431* REGISTRO DEL FICHERO DE INCIDENCIAS
+002431 FD FICHERO-SAL DATA RECORD IS REG-SALIDA.
+002431 01 REG-SALIDA     PIC X(80).
+002432
+002432* REGISTRO DEL FICHERO DE INFORME DE CONTROL
+002433 FD FICHERO-INF DATA RECORD IS REG-INFORME.
+002434 01 REG-INFORME    PIC X(80).
+002500
+003200 WORKING-STORAGE SECTION.
+003210
+003220* CONTRATO DEL QUE SE ESTA GENERANDO EL EXTRACTO
+003300 01 WS-CTA-CONTRATO      PIC 9(9).
+003310
+003311* RANGO DE FECHAS DEL EXTRACTO A GENERAR PARA EL CONTRATO ACTUAL
+003312 01 WS-FECHA-DESDE       PIC X(10).
+003313 01 WS-FECHA-HASTA       PIC X(10).
+003314
+003315* SALDO DEL CONTRATO AL PRINCIPIO DEL PERIODO EXTRACTADO Y SALDO
+003316* QUE SE VA ARRASTRANDO MOVIMIENTO A MOVIMIENTO (SALDO CORRIENTE).
+003316* EL SALDO INICIAL SE OBTIENE RESTANDOLE AL SALDO ACTUAL DEL
+003316* CONTRATO EL NETO DE LOS MOVIMIENTOS DEL PERIODO EXTRACTADO
+003317 01 WS-SALDO-INICIAL     PIC S9(11)V9(2).
+003318 01 WS-SALDO-CORRIENTE   PIC S9(11)V9(2).
+003318 01 WS-NETO-PERIODO      PIC S9(11)V9(2).
+003319
+003320* LINEA DE DETALLE DEL EXTRACTO, CON UN MOVIMIENTO DEL CONTRATO
+003400 01 WS-LINEA-EXTRACTO.
+003410     05 WS-LEX-CLAVE-MOV    PIC Z(8)9.
+003420     05 FILLER              PIC X(1).
+003430     05 WS-LEX-FECHA        PIC X(10).
+003440     05 FILLER              PIC X(1).
+003450     05 WS-LEX-SIGNO        PIC X(1).
+003460     05 FILLER              PIC X(1).
+003470     05 WS-LEX-IMPORTE      PIC Z(8)9.99.
+003480     05 FILLER              PIC X(1).
+003490     05 WS-LEX-MONEDA       PIC X(3).
+003500     05 FILLER              PIC X(1).
+003510     05 WS-LEX-DESCRIPCION  PIC X(40).
+003510     05 FILLER              PIC X(1).
+003510     05 WS-LEX-SALDO        PIC Z(8)9.99-.
+003520
+003530* CAMPOS DE SALIDA
+003540 01 WS-SALIDA.
+003541     05 WS-S-CODERR        PIC X(8).
+003542         88 CODERR-SQL-ERROR      VALUE 'SQLERROR'.
+003543         88 CODERR-CONTRATO-NOEXI VALUE 'CTANOEXI'.
+003550     05 WS-S-SQLCODE       PIC -999.
+003560     05 WS-S-DESCRIPCION   PIC X(68).
+003600
+004210* FILESTATUS DEL FICHERO DE CONTRATOS DE ENTRADA
+004211 01 FS-CTA              PIC 99.
+004212     88 FICHERO-CTA-OK  VALUE 00.
+004212     88 FICHERO-CTA-FIN VALUE 10.
+004213
+004214* FILESTATUS DEL FICHERO DE EXTRACTO.
+004215 01 FS-EXT              PIC 99.
+004215     88 FICHERO-EXT-OK  VALUE 00.
+004215
+004215* FILESTATUS DEL FICHERO DE INCIDENCIAS.
+004215 01 FS-SALIDA           PIC 99.
+004215     88 FICHERO-SAL-OK  VALUE 00.
+004216
+004216* FILESTATUS DEL FICHERO DE INFORME DE CONTROL.
+004216 01 FS-INFORME          PIC 99.
+004217
+004217* VARIABLES UTILIZADAS EN EL PROGRAMA
+004220 01 WS-ERROR             PIC X.
+004223     88 WS-ERROR-SI      VALUE 'S'.
+004224     88 WS-ERROR-NO      VALUE 'N'.
+004225
+004225* CONTADORES DEL INFORME DE CONTROL DE LA EJECUCION
+004225 01 WS-CONTADORES-INFORME.
+004225     05 WS-CNT-CONTRATOS    PIC 9(9)   VALUE 0.
+004225     05 WS-CNT-MOVIMIENTOS  PIC 9(9)   VALUE 0.
+004225     05 WS-CNT-RECHAZADOS   PIC 9(9)   VALUE 0.
+004225
+004225* LINEA DE DETALLE DEL INFORME DE CONTROL
+004226 01 WS-LINEA-INFORME.
+004226     05 WS-LIN-ETIQUETA     PIC X(40).
+004226     05 WS-LIN-VALOR        PIC Z(11)9.99-.
+004226     05 FILLER              PIC X(24).
+004226
+004227* SQLCA Y DCLGEN DE LAS TABLAS
+004230     EXEC SQL INCLUDE SQLCA END-EXEC.
+004240     EXEC SQL INCLUDE MOVIMIEN END-EXEC,
+004241     EXEC SQL INCLUDE CONTRATO END-EXEC,
+004301
+004302* CURSOR CON LOS MOVIMIENTOS DEL CONTRATO, TANTO LOS QUE LO
+004303* TIENEN COMO ORIGEN COMO LOS QUE LO TIENEN COMO DESTINO, LIMITADO
+004303* AL RANGO DE FECHAS SOLICITADO PARA ESTE CONTRATO
+004304     EXEC SQL
+004305        DECLARE CUR-MOVIMIENTOS CURSOR FOR
+004306        SELECT CLAVE_MOVIMIENTO, ORIGEN, DESTINO, DESCRIPCION,
+004307               IMPORTE, FECHA_MOVIMIENTO, MONEDA
+004308          FROM IBMUSER.MOVIMIENTO
+004309         WHERE (ORIGEN  = :WS-CTA-CONTRATO
+004309            OR  DESTINO = :WS-CTA-CONTRATO)
+004310            AND CAST(FECHA_MOVIMIENTO AS DATE) BETWEEN
+004310                DATE(:WS-FECHA-DESDE) AND DATE(:WS-FECHA-HASTA)
+004311         ORDER BY FECHA_MOVIMIENTO
+004312     END-EXEC.
+004312
+004312* CURSOR CON TODOS LOS MOVIMIENTOS DEL CONTRATO DESDE EL PRINCIPIO
+004312* DEL PERIODO SOLICITADO HASTA HOY (SIN LIMITE SUPERIOR), USADO
+004312* PARA CALCULAR EL SALDO CON EL QUE ARRANCABA EL CONTRATO AL
+004312* PRINCIPIO DEL PERIODO A PARTIR DE SU SALDO ACTUAL. NO SE PUEDE
+004312* USAR CUR-MOVIMIENTOS PARA ESTO PORQUE ESE CURSOR SE LIMITA A
+004312* FECHA_HASTA, Y EL SALDO ACTUAL DEL CONTRATO YA INCLUYE LOS
+004312* MOVIMIENTOS POSTERIORES A FECHA_HASTA
+004312     EXEC SQL
+004312        DECLARE CUR-NETO-SALDO CURSOR FOR
+004312        SELECT ORIGEN, DESTINO, IMPORTE
+004312          FROM IBMUSER.MOVIMIENTO
+004312         WHERE (ORIGEN  = :WS-CTA-CONTRATO
+004312            OR  DESTINO = :WS-CTA-CONTRATO)
+004312           AND CAST(FECHA_MOVIMIENTO AS DATE) >=
+004312               DATE(:WS-FECHA-DESDE)
+004312     END-EXEC.
+004301
+004310 PROCEDURE DIVISION.
+004400     PERFORM 1000-INICIO.
+004500     PERFORM 2000-PROCESO UNTIL FICHERO-CTA-FIN.
+004600     PERFORM 3000-FIN.
+004610
+004620* **********************************************************
+004630* PARRAFO DE INICIO
+004640* **********************************************************
+004700 1000-INICIO.
+004710
+004720     DISPLAY 'INICIO EXTR01'.
+004721
+004730     OPEN INPUT  FICHERO-CTA.
+004740     OPEN OUTPUT FICHERO-EXT.
+004741     OPEN OUTPUT FICHERO-SAL.
+004741     OPEN OUTPUT FICHERO-INF.
+004742
+004743     READ FICHERO-CTA INTO REG-CTA.
+004743     PERFORM 1030-COMPRUEBA-FS-CTA.
+004744
+004745* ***************************************************************
+004745* COMPRUEBA EL FILE STATUS DEVUELTO POR LA ULTIMA LECTURA DE
+004745* FICHERO-CTA. UN VALOR DISTINTO DE 00 (LECTURA CORRECTA) Y DE
+004745* 10 (FIN DE FICHERO) INDICA UNA INCIDENCIA DE E/S NO ESPERADA
+004745* ***************************************************************
+004745 1030-COMPRUEBA-FS-CTA.
+004745
+004745     IF NOT FICHERO-CTA-OK AND NOT FICHERO-CTA-FIN
+004745        DISPLAY 'FILE STATUS INESPERADO EN FICHERO-CTA: '
+004745                FS-CTA
+004745        PERFORM 9999-ERROR
+004745     END-IF.
+004745
+004745* ************************************************************
+004750 2000-PROCESO.
+004751* ************************************************************
+004752     DISPLAY 'PROCESO CONTRATO' REG-CTA.
+004753
+004754     ADD 1                 TO WS-CNT-CONTRATOS.
+004755     MOVE 'N'              TO WS-ERROR.
+004756     MOVE REG-CTA-CONTRATO TO WS-CTA-CONTRATO.
+004757     MOVE WS-CTA-CONTRATO  TO CLAVE-CONTRATO OF DCLCONTRATO.
+004757
+004757* SI EL RANGO DE FECHAS VIENE EN BLANCO, EXTRACTAMOS TODO EL
+004757* HISTORICO DEL CONTRATO
+004757     MOVE REG-CTA-FECHA-DESDE TO WS-FECHA-DESDE.
+004757     MOVE REG-CTA-FECHA-HASTA TO WS-FECHA-HASTA.
+004757     IF WS-FECHA-DESDE EQUAL SPACES
+004757        MOVE '0001-01-01'     TO WS-FECHA-DESDE
+004757     END-IF.
+004757     IF WS-FECHA-HASTA EQUAL SPACES
+004757        MOVE '9999-12-31'     TO WS-FECHA-HASTA
+004757     END-IF.
+004758
+004759* COMPROBAMOS QUE EL CONTRATO EXISTE
+004760     PERFORM 2100-COMPRUEBA-CONTRATO.
+004761
+004762* SI EL CONTRATO ES CORRECTO, ESCRIBIMOS SU EXTRACTO
+004763     IF WS-ERROR-NO
+004764        PERFORM 2200-ESCRIBE-CABECERA-EXTRACTO
+004764        PERFORM 2250-CALCULA-SALDO-INICIAL
+004765        PERFORM 2300-ESCRIBE-MOVIMIENTOS
+004768     ELSE
+004769        ADD 1              TO WS-CNT-RECHAZADOS
+004770     END-IF.
+004771
+004772* SIGUIENTE CONTRATO DEL FICHERO DE ENTRADA
+004773     READ FICHERO-CTA INTO REG-CTA.
+004773     PERFORM 1030-COMPRUEBA-FS-CTA.
+004774
+004775* ***************************************************************
+004776* COMPRUEBA QUE EL CONTRATO INDICADO EXISTE EN IBMUSER.CONTRATO
+004777* ***************************************************************
+004778 2100-COMPRUEBA-CONTRATO.
+004779
+004780     EXEC SQL
+004781        SELECT DESCRIPCION, IMPORTE, MONEDA
+004782          INTO :DCLCONTRATO.DESCRIPCION, :DCLCONTRATO.IMPORTE,
+004782               :DCLCONTRATO.MONEDA
+004783          FROM IBMUSER.CONTRATO
+004784         WHERE CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO
+004785     END-EXEC.
+004786
+004787     IF SQLCODE EQUAL 100
+004788        SET CODERR-CONTRATO-NOEXI          TO TRUE
+004789        MOVE 0                             TO WS-S-SQLCODE
+004790        MOVE 'CONTRATO NO EXISTE. NO SE GENERA EXTRACTO'
+004791                                           TO WS-S-DESCRIPCION
+004792
+004793        PERFORM 2800-ESCRIBE-SALIDA
+004795
+004796        MOVE 'S'                           TO WS-ERROR
+004797     ELSE
+004798        IF SQLCODE NOT EQUAL 0
+004799           SET CODERR-SQL-ERROR TO TRUE
+004800           MOVE SQLCODE                    TO WS-S-SQLCODE
+004801           MOVE 'ERROR AL RECUPERAR EL CONTRATO'
+004802                                           TO WS-S-DESCRIPCION
+004803
+004804           PERFORM 2800-ESCRIBE-SALIDA
+004806           PERFORM 9999-ERROR
+004807        END-IF
+004808     END-IF.
+004809
+004810* ***************************************************************
+004811* ESCRIBE LA CABECERA DEL EXTRACTO DE UN CONTRATO, CON SU SALDO
+004812* ACTUAL Y SU DIVISA
+004813* ***************************************************************
+004814 2200-ESCRIBE-CABECERA-EXTRACTO.
+004815
+004816     MOVE SPACES                    TO REG-EXTRACTO.
+004817     WRITE REG-EXTRACTO.
+004817     PERFORM 2900-COMPRUEBA-FS-EXT.
+004818
+004818     MOVE SPACES                    TO WS-LINEA-INFORME.
+004818     MOVE 'EXTRACTO DEL CONTRATO'   TO WS-LIN-ETIQUETA.
+004818     MOVE WS-CTA-CONTRATO           TO WS-LIN-VALOR.
+004818     MOVE WS-LINEA-INFORME          TO REG-EXTRACTO.
+004818     WRITE REG-EXTRACTO.
+004818     PERFORM 2900-COMPRUEBA-FS-EXT.
+004818
+004818     MOVE SPACES                    TO WS-LINEA-INFORME.
+004818     MOVE 'SALDO ACTUAL'            TO WS-LIN-ETIQUETA.
+004818     MOVE IMPORTE OF DCLCONTRATO    TO WS-LIN-VALOR.
+004818     MOVE WS-LINEA-INFORME          TO REG-EXTRACTO.
+004818     WRITE REG-EXTRACTO.
+004818     PERFORM 2900-COMPRUEBA-FS-EXT.
+004818
+004818     MOVE SPACES                    TO WS-LINEA-INFORME.
+004818     STRING 'DIVISA DEL CONTRATO: '   DELIMITED BY SIZE
+004818            MONEDA OF DCLCONTRATO     DELIMITED BY SIZE
+004818       INTO WS-LIN-ETIQUETA
+004818     END-STRING.
+004818     MOVE WS-LINEA-INFORME          TO REG-EXTRACTO.
+004818     WRITE REG-EXTRACTO.
+004818     PERFORM 2900-COMPRUEBA-FS-EXT.
+004818
+004818     MOVE SPACES                    TO REG-EXTRACTO.
+004818     WRITE REG-EXTRACTO.
+004818     PERFORM 2900-COMPRUEBA-FS-EXT.
+004818
+004819* ***************************************************************
+004819* RECORRE CUR-NETO-SALDO (TODOS LOS MOVIMIENTOS DESDE EL PRINCIPIO
+004819* DEL PERIODO SOLICITADO HASTA HOY, SIN LIMITE SUPERIOR) Y ACUMULA
+004819* SU NETO DE CARGOS/ABONOS PARA PODER CALCULAR EL SALDO CON EL QUE
+004819* ARRANCABA EL CONTRATO AL PRINCIPIO DEL PERIODO, YA QUE EL UNICO
+004819* SALDO CONOCIDO ES EL ACTUAL (IMPORTE OF DCLCONTRATO)
+004819* ***************************************************************
+004819 2250-CALCULA-SALDO-INICIAL.
+004819
+004819     MOVE 0 TO WS-NETO-PERIODO.
+004819
+004819     EXEC SQL
+004819        OPEN CUR-NETO-SALDO
+004819     END-EXEC.
+004819
+004819     PERFORM 2260-COMPRUEBA-SQLCODE-CURSOR.
+004819
+004819     EXEC SQL
+004819        FETCH CUR-NETO-SALDO
+004819         INTO :ORIGEN, :DESTINO, :DCLMOVIMIENTO.IMPORTE
+004819     END-EXEC.
+004819
+004819     PERFORM UNTIL SQLCODE EQUAL 100
+004819        PERFORM 2260-COMPRUEBA-SQLCODE-CURSOR
+004819        IF ORIGEN EQUAL WS-CTA-CONTRATO
+004819           SUBTRACT IMPORTE OF DCLMOVIMIENTO FROM WS-NETO-PERIODO
+004819        ELSE
+004819           ADD IMPORTE OF DCLMOVIMIENTO TO WS-NETO-PERIODO
+004819        END-IF
+004819
+004819        EXEC SQL
+004819           FETCH CUR-NETO-SALDO
+004819            INTO :ORIGEN, :DESTINO, :DCLMOVIMIENTO.IMPORTE
+004819        END-EXEC
+004819     END-PERFORM.
+004819
+004819     EXEC SQL
+004819        CLOSE CUR-NETO-SALDO
+004819     END-EXEC.
+004819
+004819     COMPUTE WS-SALDO-INICIAL =
+004819             IMPORTE OF DCLCONTRATO - WS-NETO-PERIODO.
+004819
+004819* ***************************************************************
+004819* COMPRUEBA EL SQLCODE DEVUELTO POR UN OPEN/FETCH SOBRE CUALQUIERA
+004819* DE LOS CURSORES DE MOVIMIENTOS DEL CONTRATO. UN SQLCODE 100
+004819* (NOT FOUND) ES NORMAL Y LO GESTIONA CADA PARRAFO LLAMANTE;
+004819* CUALQUIER OTRO SQLCODE DISTINTO DE CERO ES UN ERROR DE BASE DE
+004819* DATOS
+004819* ***************************************************************
+004819 2260-COMPRUEBA-SQLCODE-CURSOR.
+004819
+004819     IF SQLCODE NOT EQUAL 0 AND SQLCODE NOT EQUAL 100
+004819        SET CODERR-SQL-ERROR TO TRUE
+004819        MOVE SQLCODE                       TO WS-S-SQLCODE
+004819        MOVE 'ERROR EN CURSOR DE MOVIMIENTOS'
+004819                                           TO WS-S-DESCRIPCION
+004819
+004819        PERFORM 2800-ESCRIBE-SALIDA
+004819        PERFORM 9999-ERROR
+004819     END-IF.
+004819
+004820* ***************************************************************
+004821* RECORRE EL CURSOR DE MOVIMIENTOS DEL CONTRATO Y ESCRIBE UNA
+004821* LINEA DE EXTRACTO POR CADA UNO, INDICANDO SI ES CARGO O ABONO,
+004821* CON EL SALDO CORRIENTE DEL CONTRATO TRAS APLICAR CADA MOVIMIENTO
+004822* ***************************************************************
+004823 2300-ESCRIBE-MOVIMIENTOS.
+004824
+004824     MOVE WS-SALDO-INICIAL TO WS-SALDO-CORRIENTE.
+004824
+004825     EXEC SQL
+004826        OPEN CUR-MOVIMIENTOS
+004827     END-EXEC.
+004828
+004829     PERFORM 2260-COMPRUEBA-SQLCODE-CURSOR.
+004829
+004840     EXEC SQL
+004841        FETCH CUR-MOVIMIENTOS
+004842         INTO :CLAVE-MOVIMIENTO, :ORIGEN, :DESTINO,
+004843              :DCLMOVIMIENTO.DESCRIPCION, :DCLMOVIMIENTO.IMPORTE,
+004844              :DCLMOVIMIENTO.FECHA-MOVIMIENTO,
+004845              :DCLMOVIMIENTO.MONEDA
+004846     END-EXEC.
+004847
+004848     PERFORM UNTIL SQLCODE EQUAL 100
+004848        PERFORM 2260-COMPRUEBA-SQLCODE-CURSOR
+004849        MOVE CLAVE-MOVIMIENTO       TO WS-LEX-CLAVE-MOV
+004850        MOVE FECHA-MOVIMIENTO OF DCLMOVIMIENTO(1:10)
+004851                                    TO WS-LEX-FECHA
+004852        MOVE IMPORTE OF DCLMOVIMIENTO TO WS-LEX-IMPORTE
+004853        MOVE MONEDA OF DCLMOVIMIENTO  TO WS-LEX-MONEDA
+004854        MOVE DESCRIPCION OF DCLMOVIMIENTO
+004855                                    TO WS-LEX-DESCRIPCION
+004856
+004857        IF ORIGEN EQUAL WS-CTA-CONTRATO
+004858           MOVE '-'                 TO WS-LEX-SIGNO
+004858           SUBTRACT IMPORTE OF DCLMOVIMIENTO
+004858             FROM WS-SALDO-CORRIENTE
+004859        ELSE
+004860           MOVE '+'                 TO WS-LEX-SIGNO
+004860           ADD IMPORTE OF DCLMOVIMIENTO TO WS-SALDO-CORRIENTE
+004861        END-IF
+004861
+004861        MOVE WS-SALDO-CORRIENTE     TO WS-LEX-SALDO
+004862
+004863        MOVE WS-LINEA-EXTRACTO      TO REG-EXTRACTO
+004864        WRITE REG-EXTRACTO
+004864        PERFORM 2900-COMPRUEBA-FS-EXT
+004865        ADD 1                       TO WS-CNT-MOVIMIENTOS
+004866
+004867        EXEC SQL
+004868           FETCH CUR-MOVIMIENTOS
+004869            INTO :CLAVE-MOVIMIENTO, :ORIGEN, :DESTINO,
+004870                 :DCLMOVIMIENTO.DESCRIPCION,
+004871                 :DCLMOVIMIENTO.IMPORTE,
+004872                 :DCLMOVIMIENTO.FECHA-MOVIMIENTO,
+004873                 :DCLMOVIMIENTO.MONEDA
+004874        END-EXEC
+004875     END-PERFORM.
+004876
+004877     EXEC SQL
+004878        CLOSE CUR-MOVIMIENTOS
+004879     END-EXEC.
+004880
+004879* ***************************************************************
+004879* ESCRIBE EL REGISTRO WS-SALIDA EN FICHERO-SAL Y COMPRUEBA QUE
+004879* LA ESCRITURA HAYA SIDO CORRECTA
+004879* ***************************************************************
+004879 2800-ESCRIBE-SALIDA.
+004879
+004879     MOVE WS-SALIDA                     TO REG-SALIDA.
+004879     WRITE REG-SALIDA.
+004879
+004879     IF NOT FICHERO-SAL-OK
+004879        DISPLAY 'FILE STATUS INESPERADO EN FICHERO-SAL: '
+004879                FS-SALIDA
+004879        PERFORM 9999-ERROR
+004879     END-IF.
+004879
+004880* ***************************************************************
+004880* COMPRUEBA EL FILE STATUS DEVUELTO POR LA ULTIMA ESCRITURA DE
+004880* FICHERO-EXT. UN VALOR DISTINTO DE 00 INDICA UNA INCIDENCIA DE
+004880* E/S NO ESPERADA
+004880* ***************************************************************
+004880 2900-COMPRUEBA-FS-EXT.
+004880
+004880     IF NOT FICHERO-EXT-OK
+004880        DISPLAY 'FILE STATUS INESPERADO EN FICHERO-EXT: '
+004880                FS-EXT
+004880        PERFORM 9999-ERROR
+004880     END-IF.
+004880
+004881* ***************************************************************
+004882* PARRAFO DE FIN. ESCRIBE EL INFORME DE CONTROL Y CIERRA FICHEROS
+004882* ***************************************************************
+006600 3000-FIN.
+006610
+006620     DISPLAY 'FIN'.
+006621
+006621* ESCRIBIMOS EL INFORME DE CONTROL DE LA EJECUCION
+006621     PERFORM 3100-ESCRIBE-INFORME.
+006621
+006622* CERRAMOS FICHEROS Y DEVOLVEMOS EL CONTROL AL S.O.
+006623     CLOSE FICHERO-CTA.
+006624     CLOSE FICHERO-EXT.
+006624     CLOSE FICHERO-SAL.
+006624     CLOSE FICHERO-INF.
+006625     STOP RUN.
+006630
+006631* ***************************************************************
+006632* ESCRIBE EL INFORME DE CONTROL CON LOS TOTALES DE LA EJECUCION
+006636* ***************************************************************
+006637 3100-ESCRIBE-INFORME.
+006638
+006639     MOVE SPACES                    TO WS-LINEA-INFORME.
+006640     MOVE 'EXTR01 - INFORME DE CONTROL DE EJECUCION'
+006641                                     TO WS-LIN-ETIQUETA.
+006642     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006643     WRITE REG-INFORME.
+006644
+006645     MOVE SPACES                    TO WS-LINEA-INFORME.
+006646     MOVE 'CONTRATOS LEIDOS DE FICHERO-CTA'
+006647                                     TO WS-LIN-ETIQUETA.
+006648     MOVE WS-CNT-CONTRATOS           TO WS-LIN-VALOR.
+006649     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006650     WRITE REG-INFORME.
+006651
+006652     MOVE SPACES                    TO WS-LINEA-INFORME.
+006653     MOVE 'MOVIMIENTOS ESCRITOS EN EL EXTRACTO'
+006654                                     TO WS-LIN-ETIQUETA.
+006655     MOVE WS-CNT-MOVIMIENTOS         TO WS-LIN-VALOR.
+006656     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006657     WRITE REG-INFORME.
+006658
+006659     MOVE SPACES                    TO WS-LINEA-INFORME.
+006660     MOVE 'CONTRATOS RECHAZADOS A FICHERO-SAL'
+006661                                     TO WS-LIN-ETIQUETA.
+006662     MOVE WS-CNT-RECHAZADOS          TO WS-LIN-VALOR.
+006663     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006664     WRITE REG-INFORME.
+006672
+006650* **************************************************************
+006650* PARRAFO DE ERROR.REALIZAMOS UN ROLLBACK DE LA BASE DE DATOS
+006660* Y DEVOLVEMOS AL SISTEMA UN RC=8 (ERROR NO CONTROLADO)
+006670* **************************************************************
+006680 9999-ERROR.
+006690
+006691     DISPLAY 'ERROR'.
+006692
+006693     EXEC SQL ROLLBACK END-EXEC
+006694     MOVE 8 TO RETURN-CODE.
+006695     GOBACK.
