@@ -0,0 +1,828 @@
+000010* PROGRAMA QUE REVIERTE MOVIMIENTOS YA POSTADOS EN
+000020* IBMUSER.MOVIMIENTO, GENERANDO UN NUEVO MOVIMIENTO EN SENTIDO
+000030* CONTRARIO AL ORIGINAL
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.REVE01.
+000210
+000300 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510
+000520* FICHERO DE ENTRADA CON LAS CLAVES DE LOS MOVIMIENTOS A REVERTIR
+000600     SELECT FICHERO-REV ASSIGN TO REVERSA
+000700     ORGANIZATION IS SEQUENTIAL
+000800     ACCESS IS SEQUENTIAL
+000900     FILE STATUS IS FS-REV.
+001810
+001820* FICHERO DE SALIDA DE INCIDENCIAS
+001831     SELECT FICHERO-SAL ASSIGN TO SALIDA
+001832     ORGANIZATION IS SEQUENTIAL
+001833     ACCESS IS SEQUENTIAL
+001834     FILE STATUS IS FS-SALIDA.
+001835
+001836* FICHERO DE INFORME DE CONTROL DE LA EJECUCION
+001837     SELECT FICHERO-INF ASSIGN TO INFORME
+001838     ORGANIZATION IS SEQUENTIAL
+001839     ACCESS IS SEQUENTIAL
+001840     FILE STATUS IS FS-INFORME.
+001841
+001856* FICHERO DE PARAMETROS DE EJECUCION (FRECUENCIA DE COMMIT, ETC).
+001857* SI NO EXISTE, SE APLICAN LOS VALORES POR DEFECTO
+001858     SELECT OPTIONAL FICHERO-PARM ASSIGN TO PARM
+001859     ORGANIZATION IS SEQUENTIAL
+001860     ACCESS IS SEQUENTIAL
+001861     FILE STATUS IS FS-PARM.
+001862
+001863* FICHERO DE TIPOS DE CAMBIO ENTRE DIVISAS. SI NO EXISTE, SOLO
+001864* SE PODRAN REVERTIR MOVIMIENTOS EN LOS QUE COINCIDAN LAS
+001865* DIVISAS DEL MOVIMIENTO Y DE LOS CONTRATOS ORIGEN Y DESTINO
+001866     SELECT OPTIONAL FICHERO-CAMBIO ASSIGN TO CAMBIO
+001867     ORGANIZATION IS SEQUENTIAL
+001868     ACCESS IS SEQUENTIAL
+001869     FILE STATUS IS FS-CAMBIO.
+001893
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002010
+002020* REGISTRO DEL FICHERO DE ENTRADA
+002100 FD FICHERO-REV DATA RECORD IS REG-REVERSA.
+002300 01 REG-REVERSA   PIC 9(9).
+002400
+002410* REGISTRO DEL FICHERO DE SALIDA
+002420 FD FICHERO-SAL DATA RECORD IS REG-SALIDA.
+002430 01 REG-SALIDA     PIC X(80).
+002431
+002432* REGISTRO DEL FICHERO DE INFORME DE CONTROL
+002433 FD FICHERO-INF DATA RECORD IS REG-INFORME.
+002434 01 REG-INFORME    PIC X(80).
+002444* REGISTRO DE PARAMETROS DE EJECUCION
+002445 FD FICHERO-PARM DATA RECORD IS REG-PARM.
+002446 01 REG-PARM      PIC X(20).
+002447
+002448* REGISTRO DE TIPOS DE CAMBIO ENTRE DIVISAS
+002449 FD FICHERO-CAMBIO DATA RECORD IS REG-CAMBIO.
+002450 01 REG-CAMBIO    PIC X(26).
+002500
+003200 WORKING-STORAGE SECTION.
+003210
+003220* CLAVE DEL MOVIMIENTO ORIGINAL QUE SE ESTA REVIRTIENDO
+003300 01 WS-CLAVE-MOV-ORIGINAL   PIC 9(9).
+003301
+003302* DATOS DEL MOVIMIENTO ORIGINAL, RECUPERADOS DE
+003303* IBMUSER.MOVIMIENTO, A PARTIR DE LOS CUALES SE CONSTRUYE EL
+003304* MOVIMIENTO DE REVERSION EN SENTIDO CONTRARIO
+003305 01 WS-MOV-ORIGINAL.
+003306     05 WS-MOV-ORIGEN      PIC 9(9).
+003307     05 WS-MOV-DESTINO     PIC 9(9).
+003308     05 WS-MOV-IMPORTE     PIC 9(11)V9(2).
+003309     05 WS-MOV-MONEDA      PIC X(3).
+003310
+003311* DESCRIPCION DEL MOVIMIENTO DE REVERSION, CON LA CLAVE DEL
+003312* MOVIMIENTO ORIGINAL PARA TRAZABILIDAD Y PARA PODER DETECTAR SI
+003313* YA HABIA SIDO REVERTIDO ANTERIORMENTE
+003314 01 WS-DESC-REVERSION.
+003315     05 FILLER              PIC X(13) VALUE 'REVERSION MOV'.
+003316     05 WS-DESC-REV-CLAVE   PIC 9(9).
+003317     05 FILLER              PIC X(28) VALUE SPACES.
+003318
+003320* CAMPOS DE ENTRADA DEL MOVIMIENTO DE REVERSION A POSTAR,
+003321* CONSTRUIDOS A PARTIR DEL MOVIMIENTO ORIGINAL CON EL ORIGEN Y EL
+003322* DESTINO INTERCAMBIADOS
+003400 01 WS-ENTRADA.
+003410     05 WS-E-CONT-ORIGEN   PIC 9(9).
+003500     05 WS-E-CONT-DESTINO  PIC 9(9).
+003510     05 WS-E-IMPORTE       PIC 9(11)V9(2).
+003520     05 WS-E-DESCRIPCION   PIC X(50).
+003521     05 WS-E-MONEDA        PIC X(3).
+003530
+003530* CAMPOS DE SALIDA
+003540 01 WS-SALIDA.
+003541     05 WS-S-CODERR        PIC X(8).
+003542         88 CODERR-SQL-ERROR      VALUE 'SQLERROR'.
+003543         88 CODERR-DESTINO-NOVIG  VALUE 'DESTNOVI'.
+003544         88 CODERR-ORIGEN-NOVIG   VALUE 'ORIGNOVI'.
+003545         88 CODERR-ORIGEN-DESCUB  VALUE 'ORIGDESC'.
+003546         88 CODERR-CAMBIO-NO-DISP VALUE 'CAMBIONO'.
+003547         88 CODERR-MOV-NOEXI      VALUE 'MOVNOEXI'.
+003548         88 CODERR-MOV-YAREV      VALUE 'MOVYAREV'.
+003550     05 WS-S-SQLCODE       PIC -999.
+003560     05 WS-S-DESCRIPCION   PIC X(68).
+003600
+004210* FILESTATUS DEL FICHERO DE ENTRADA
+004211 01 FS-REV              PIC 99.
+004212     88 FICHERO-REV-OK  VALUE 00.
+004212     88 FICHERO-REV-FIN VALUE 10.
+004213
+004214* FILESTATUS DEL FICHERO DE SALIDA.
+004215 01 FS-SALIDA            PIC 99.
+004215     88 FICHERO-SAL-OK   VALUE 00.
+004216
+004216* FILESTATUS DEL FICHERO DE INFORME DE CONTROL.
+004216 01 FS-INFORME           PIC 99.
+004217
+004217* FILESTATUS DEL FICHERO DE PARAMETROS.
+004217 01 FS-PARM              PIC 99.
+004217
+004217* REGISTRO DE PARAMETROS DE EJECUCION LEIDO DE FICHERO-PARM
+004217 01 WS-PARM-DATOS.
+004217     05 WS-PARM-FRECUENCIA-COMMIT PIC 9(4).
+004217     05 FILLER                    PIC X(16).
+004217
+004217* FRECUENCIA DE COMMIT EN NUMERO DE REGISTROS. POR DEFECTO 10,
+004217* SALVO QUE FICHERO-PARM INDIQUE OTRO VALOR
+004217 01 WS-FRECUENCIA-COMMIT PIC 9(4) VALUE 10.
+004217
+004217* FILESTATUS DEL FICHERO DE TIPOS DE CAMBIO.
+004217 01 FS-CAMBIO             PIC 99.
+004217     88 FICHERO-CAMBIO-FIN    VALUE 10.
+004217
+004217* REGISTRO DE TIPO DE CAMBIO LEIDO DE FICHERO-CAMBIO
+004217 01 WS-CAMBIO-REGISTRO.
+004217     05 WS-CAMBIO-REG-ORIGEN   PIC X(3).
+004217     05 WS-CAMBIO-REG-DESTINO  PIC X(3).
+004217     05 WS-CAMBIO-REG-TIPO     PIC 9(4)V9(6).
+004217     05 FILLER                 PIC X(10).
+004217
+004217* NUMERO DE TIPOS DE CAMBIO CARGADOS EN LA TABLA EN MEMORIA
+004217 01 WS-CAMBIO-MAX          PIC 9(4) VALUE 0.
+004217
+004217* TABLA EN MEMORIA CON LOS TIPOS DE CAMBIO ENTRE DIVISAS,
+004217* CARGADA AL INICIO DE LA EJECUCION DESDE FICHERO-CAMBIO
+004217 01 WS-TABLA-CAMBIO.
+004217     05 WS-CAMBIO-OCU OCCURS 1 TO 100 TIMES
+004217                      DEPENDING ON WS-CAMBIO-MAX
+004217                      INDEXED BY WS-IDX-CAMBIO.
+004217        10 WS-CAMBIO-ORIGEN    PIC X(3).
+004217        10 WS-CAMBIO-DESTINO   PIC X(3).
+004217        10 WS-CAMBIO-TIPO      PIC 9(4)V9(6).
+004217
+004217* CAMPOS DE ENTRADA/SALIDA DE LA CONVERSION DE UN IMPORTE ENTRE
+004217* LAS DIVISAS DE UN MOVIMIENTO Y LA DE UN CONTRATO
+004217 01 WS-CONV-MONEDA-ORIGEN    PIC X(3).
+004217 01 WS-CONV-MONEDA-DESTINO   PIC X(3).
+004217 01 WS-CONV-IMPORTE-ENTRADA  PIC 9(11)V9(2).
+004217 01 WS-CONV-IMPORTE-SALIDA   PIC 9(11)V9(2).
+004217 01 WS-CONV-TIPO-CAMBIO      PIC 9(4)V9(6).
+004217
+004217* IMPORTES DEL MOVIMIENTO DE REVERSION YA CONVERTIDOS A LA
+004217* DIVISA DE CADA CONTRATO, CALCULADOS DURANTE LA VALIDACION Y
+004217* REUTILIZADOS AL ACTUALIZAR LOS IMPORTES DE LOS CONTRATOS
+004217 01 WS-IMPORTE-ORIGEN-CONV  PIC 9(11)V9(2) VALUE 0.
+004217 01 WS-IMPORTE-DESTINO-CONV PIC 9(11)V9(2) VALUE 0.
+004217
+004217* VARIABLES UTILIZADAS EN EL PROGRAMA
+004220 01 WS-COMMIT            PIC 9(4).
+004221 01 IND-NULL             PIC S9(4) COMP.
+004221 01 WS-CNT-REVERSIONES   PIC S9(9) COMP.
+004222 01 WS-ERROR             PIC X.
+004223     88 WS-ERROR-SI      VALUE 'S'.
+004224     88 WS-ERROR-NO      VALUE 'N'.
+004225
+004225* CONTADORES DEL INFORME DE CONTROL DE LA EJECUCION
+004225 01 WS-CONTADORES-INFORME.
+004225     05 WS-CNT-LEIDOS       PIC 9(9)   VALUE 0.
+004225     05 WS-CNT-REVERTIDOS   PIC 9(9)   VALUE 0.
+004225     05 WS-CNT-RECHAZADOS   PIC 9(9)   VALUE 0.
+004225
+004225* LINEA DE DETALLE DEL INFORME DE CONTROL
+004226 01 WS-LINEA-INFORME.
+004226     05 WS-LIN-ETIQUETA     PIC X(40).
+004226     05 WS-LIN-VALOR        PIC Z(11)9.99-.
+004226     05 FILLER              PIC X(24).
+004226
+004226* FECHA Y HORA DEL SISTEMA, PARA DEJAR CONSTANCIA DE CUANDO SE
+004226* HA GRABADO EL MOVIMIENTO DE REVERSION
+004226 01 WS-FECHA-SISTEMA         PIC X(21).
+004226 01 WS-FECHA-SISTEMA-R REDEFINES WS-FECHA-SISTEMA.
+004226     05 WS-FS-ANO           PIC 9(4).
+004226     05 WS-FS-MES           PIC 9(2).
+004226     05 WS-FS-DIA           PIC 9(2).
+004226     05 WS-FS-HORA          PIC 9(2).
+004226     05 WS-FS-MINUTO        PIC 9(2).
+004226     05 WS-FS-SEGUNDO       PIC 9(2).
+004226     05 WS-FS-CENTESIMAS    PIC 9(2).
+004226     05 FILLER              PIC X(5).
+004226 01 WS-TIMESTAMP-MOVIMIENTO PIC X(26).
+004226
+004226* IDENTIFICADOR DEL JOB QUE EJECUTA EL PROGRAMA (TRAZABILIDAD)
+004226 01 WS-JOB-ID                PIC X(8).
+004226
+004227* SQLCA Y DCLGEN DE LAS TABLAS
+004230     EXEC SQL INCLUDE SQLCA END-EXEC.
+004240     EXEC SQL INCLUDE MOVIMIEN END-EXEC,
+004241     EXEC SQL INCLUDE CONTRATO END-EXEC,
+004301
+004310 PROCEDURE DIVISION.
+004400     PERFORM 1000-INICIO.
+004500     PERFORM 2000-PROCESO UNTIL FICHERO-REV-FIN.
+004600     PERFORM 3000-FIN.
+004610
+004620* **********************************************************
+004630* PARRAFO DE INICIO
+004640* **********************************************************
+004700 1000-INICIO.
+004710
+004720     DISPLAY 'INICIO REVE01'.
+004721
+004730     OPEN INPUT  FICHERO-REV.
+004740     OPEN OUTPUT FICHERO-SAL.
+004741     OPEN OUTPUT FICHERO-INF.
+004742
+004866* LEE FICHERO-PARM (SI EXISTE) PARA OBTENER LA FRECUENCIA DE
+004867* COMMIT DE ESTA EJECUCION. SI EL FICHERO NO EXISTE O EL VALOR
+004867* LEIDO ES CERO, SE MANTIENE EL VALOR POR DEFECTO
+004868     OPEN INPUT FICHERO-PARM.
+004869     READ FICHERO-PARM INTO WS-PARM-DATOS.
+004870     IF FS-PARM EQUAL '00'
+004870        IF WS-PARM-FRECUENCIA-COMMIT GREATER THAN ZERO
+004870           MOVE WS-PARM-FRECUENCIA-COMMIT TO
+004870                WS-FRECUENCIA-COMMIT
+004870        END-IF
+004870     END-IF.
+004870     CLOSE FICHERO-PARM.
+004871
+004871* CARGA EN MEMORIA LA TABLA DE TIPOS DE CAMBIO ENTRE DIVISAS
+004871     PERFORM 1070-CARGA-TIPOS-CAMBIO.
+004872
+004873     READ FICHERO-REV INTO REG-REVERSA.
+004873     PERFORM 1030-COMPRUEBA-FS-REV.
+004874
+004874* ***************************************************************
+004874* COMPRUEBA EL FILE STATUS DEVUELTO POR LA ULTIMA LECTURA DE
+004874* FICHERO-REV. UN VALOR DISTINTO DE 00 (LECTURA CORRECTA) Y DE
+004874* 10 (FIN DE FICHERO) INDICA UNA INCIDENCIA DE E/S NO ESPERADA
+004874* ***************************************************************
+004874 1030-COMPRUEBA-FS-REV.
+004874
+004874     IF NOT FICHERO-REV-OK AND NOT FICHERO-REV-FIN
+004874        DISPLAY 'FILE STATUS INESPERADO EN FICHERO-REV: '
+004874                FS-REV
+004874        PERFORM 9999-ERROR
+004874     END-IF.
+004874
+004875* ***************************************************************
+004876* CARGA EN MEMORIA LA TABLA DE TIPOS DE CAMBIO ENTRE DIVISAS, A
+004877* PARTIR DE FICHERO-CAMBIO (SI EXISTE)
+004878* ***************************************************************
+004879 1070-CARGA-TIPOS-CAMBIO.
+004880
+004881     OPEN INPUT FICHERO-CAMBIO.
+004882     READ FICHERO-CAMBIO INTO WS-CAMBIO-REGISTRO.
+004883     PERFORM UNTIL FICHERO-CAMBIO-FIN
+004884        ADD 1                     TO WS-CAMBIO-MAX
+004885        SET WS-IDX-CAMBIO         TO WS-CAMBIO-MAX
+004885        MOVE WS-CAMBIO-REG-ORIGEN
+004885             TO WS-CAMBIO-ORIGEN(WS-IDX-CAMBIO)
+004885        MOVE WS-CAMBIO-REG-DESTINO
+004885             TO WS-CAMBIO-DESTINO(WS-IDX-CAMBIO)
+004885        MOVE WS-CAMBIO-REG-TIPO
+004885             TO WS-CAMBIO-TIPO(WS-IDX-CAMBIO)
+004886        READ FICHERO-CAMBIO INTO WS-CAMBIO-REGISTRO
+004887     END-PERFORM.
+004888     CLOSE FICHERO-CAMBIO.
+004889
+004890* ************************************************************
+004891 2000-PROCESO.
+004892* ************************************************************
+004893     DISPLAY 'PROCEDO'.
+004894
+004895     ADD 1                 TO WS-COMMIT.
+004896     ADD 1                 TO WS-CNT-LEIDOS.
+004897     MOVE 'N'              TO WS-ERROR.
+004898     MOVE REG-REVERSA      TO WS-CLAVE-MOV-ORIGINAL.
+004899
+004900* RECUPERAMOS EL MOVIMIENTO ORIGINAL Y COMPROBAMOS QUE NO HAYA
+004901* SIDO REVERTIDO YA
+004902     PERFORM 2050-RECUPERA-MOVIMIENTO-ORIGINAL.
+004903
+004904* COMPROBAMOS QUE EL CONTRATO DESTINO DE LA REVERSION (EL ORIGEN
+004905* DEL MOVIMIENTO ORIGINAL) ES CORRECTO
+004906     IF WS-ERROR-NO
+004907        PERFORM 2200-COMPRUEBA-CONTRATO-DES
+004908     END-IF.
+004909
+004910* COMPROBAMOS QUE EL CONTRATO ORIGEN DE LA REVERSION (EL DESTINO
+004911* DEL MOVIMIENTO ORIGINAL) ES CORRECTO
+004912     IF WS-ERROR-NO
+004913         PERFORM 2300-COMPRUEBA-CONTRATO-ORI
+004914     END-IF.
+004915
+004916* ACTUALIZAMOS EL IMPORTE DE LOS CONTRATOS
+004917     IF WS-ERROR-NO
+004918         PERFORM 2500-ACTUALIZA-IMPORTE-CONT
+004919     END-IF.
+004920
+004921* INSERTAMOS EL MOVIMIENTO DE REVERSION EN LA TABLA DE
+004922* MOVIMIENTOS
+004923     IF WS-ERROR-NO
+004924         PERFORM 2700-INSERTA-MOVIMIENTO
+004925     END-IF.
+004926
+004927* ACTUALIZAMOS LOS CONTADORES DEL INFORME DE CONTROL
+004928     IF WS-ERROR-NO
+004929        ADD 1             TO WS-CNT-REVERTIDOS
+004930     ELSE
+004931        ADD 1             TO WS-CNT-RECHAZADOS
+004932     END-IF.
+004933
+004934* CADA WS-FRECUENCIA-COMMIT REGISTROS, CONFIRMAMOS LOS CAMBIOS
+004935     IF WS-COMMIT EQUAL WS-FRECUENCIA-COMMIT
+004936        EXEC SQL COMMIT END-EXEC
+004937        MOVE 0            TO WS-COMMIT
+004938     END-IF.
+004939
+004940* SIGUIENTE LECTURA DEL FICHERO DE ENTRADA
+004941     READ FICHERO-REV INTO REG-REVERSA.
+004941     PERFORM 1030-COMPRUEBA-FS-REV.
+004942
+004943* ***************************************************************
+004944* RECUPERA EL MOVIMIENTO ORIGINAL A REVERTIR, COMPRUEBA QUE
+004945* EXISTA Y QUE NO SE HAYA REVERTIDO YA, Y CONSTRUYE LOS CAMPOS
+004946* DE ENTRADA DEL MOVIMIENTO DE REVERSION (ORIGEN Y DESTINO
+004947* INTERCAMBIADOS RESPECTO AL MOVIMIENTO ORIGINAL)
+004948* ***************************************************************
+004949 2050-RECUPERA-MOVIMIENTO-ORIGINAL.
+004950
+004951     MOVE WS-CLAVE-MOV-ORIGINAL
+004951          TO CLAVE-MOVIMIENTO OF DCLMOVIMIENTO.
+004952
+004953     EXEC SQL
+004954        SELECT ORIGEN, DESTINO, IMPORTE, MONEDA
+004955          INTO :WS-MOV-ORIGEN, :WS-MOV-DESTINO, :WS-MOV-IMPORTE,
+004955               :WS-MOV-MONEDA
+004956          FROM IBMUSER.MOVIMIENTO
+004957         WHERE CLAVE_MOVIMIENTO = :DCLMOVIMIENTO.CLAVE-MOVIMIENTO
+004958     END-EXEC.
+004959
+004960     IF SQLCODE EQUAL 100
+004961        SET CODERR-MOV-NOEXI               TO TRUE
+004962        MOVE 0                             TO WS-S-SQLCODE
+004963        MOVE 'EL MOVIMIENTO A REVERTIR NO EXISTE'
+004964                                           TO WS-S-DESCRIPCION
+004965
+004967        PERFORM 2800-ESCRIBE-SALIDA
+004968
+004969        MOVE 'S'                           TO WS-ERROR
+004970     ELSE
+004971        IF SQLCODE NOT EQUAL 0
+004972           SET CODERR-SQL-ERROR TO TRUE
+004973           MOVE SQLCODE                    TO WS-S-SQLCODE
+004974           MOVE 'ERROR AL RECUPERAR EL MOVIMIENTO A REVERTIR'
+004975                                           TO WS-S-DESCRIPCION
+004976
+004978           PERFORM 2800-ESCRIBE-SALIDA
+004979           PERFORM 9999-ERROR
+004980        END-IF
+004981     END-IF.
+004982
+004983* CONSTRUIMOS LA DESCRIPCION QUE IDENTIFICA EL MOVIMIENTO DE
+004984* REVERSION, Y COMPROBAMOS SI YA EXISTE UNO CON ELLA
+004985     IF WS-ERROR-NO
+004986        MOVE WS-CLAVE-MOV-ORIGINAL      TO WS-DESC-REV-CLAVE
+004987        PERFORM 2060-COMPRUEBA-NO-REVERTIDO
+004988     END-IF.
+004989
+004990* SI EL MOVIMIENTO ES CORRECTO Y NO SE HA REVERTIDO YA,
+004991* CONSTRUIMOS LOS CAMPOS DE ENTRADA DEL MOVIMIENTO DE REVERSION
+004992     IF WS-ERROR-NO
+004993        MOVE WS-MOV-DESTINO             TO WS-E-CONT-ORIGEN
+004994        MOVE WS-MOV-ORIGEN              TO WS-E-CONT-DESTINO
+004995        MOVE WS-MOV-IMPORTE             TO WS-E-IMPORTE
+004996        MOVE WS-MOV-MONEDA              TO WS-E-MONEDA
+004997        MOVE WS-DESC-REVERSION          TO WS-E-DESCRIPCION
+004998     END-IF.
+004999
+005000* ***************************************************************
+005001* COMPRUEBA QUE EL MOVIMIENTO ORIGINAL NO SE HAYA REVERTIDO YA,
+005002* BUSCANDO UN MOVIMIENTO DE REVERSION CON SU MISMA DESCRIPCION
+005002* DE REFERENCIA
+005003* ***************************************************************
+005004 2060-COMPRUEBA-NO-REVERTIDO.
+005005
+005006     EXEC SQL
+005007        SELECT COUNT(*)
+005008          INTO :WS-CNT-REVERSIONES
+005009          FROM IBMUSER.MOVIMIENTO
+005010         WHERE DESCRIPCION = :WS-DESC-REVERSION
+005011     END-EXEC.
+005012
+005013     IF SQLCODE NOT EQUAL 0
+005014        SET CODERR-SQL-ERROR TO TRUE
+005015        MOVE SQLCODE                       TO WS-S-SQLCODE
+005016        MOVE 'ERROR AL COMPROBAR SI EL MOVIMIENTO YA SE REVIRTIO'
+005017                                           TO WS-S-DESCRIPCION
+005018
+005020        PERFORM 2800-ESCRIBE-SALIDA
+005021        PERFORM 9999-ERROR
+005022     END-IF.
+005023
+005024     IF WS-CNT-REVERSIONES GREATER THAN ZERO
+005025        SET CODERR-MOV-YAREV               TO TRUE
+005026        MOVE 0                             TO WS-S-SQLCODE
+005027        MOVE 'EL MOVIMIENTO YA HABIA SIDO REVERTIDO'
+005028                                           TO WS-S-DESCRIPCION
+005029
+005031        PERFORM 2800-ESCRIBE-SALIDA
+005032
+005033        MOVE 'S'                           TO WS-ERROR
+005034     END-IF.
+005035
+005036* ********************************************************
+005037* COMPRUEBA QUE EL CONTRATO DESTINO ESTA VIGENTE
+005038* ********************************************************
+005039 2200-COMPRUEBA-CONTRATO-DES.
+005040
+005041     DISPLAY 'COMPROBAMOS ESTADO CONTRATO DESTINO'.
+005042
+005043* RECUPERAMOS EL ESTADO Y LA DIVISA DEL CONTRATO DESTINO
+005044     MOVE WS-E-CONT-DESTINO     TO CLAVE-CONTRATO OF DCLCONTRATO.
+005045
+005046     EXEC SQL
+005047        SELECT  ESTADO, MONEDA
+005048          INTO :DCLCONTRATO.ESTADO, :DCLCONTRATO.MONEDA
+005048          FROM  IBMUSER.CONTRATO
+005049         WHERE  CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO
+005050     END-EXEC.
+005051
+005052* EN CASO DE ERROR SALIMOS DEL PROGRAMA
+005053     IF SQLCODE NOT EQUAL 0
+005054       SET CODERR-SQL-ERROR TO TRUE
+005055       MOVE SQLCODE                      TO WS-S-SQLCODE
+005056       MOVE 'ERROR AL RECUPERAR ESTADO DESTINO'
+005057                                         TO WS-S-DESCRIPCION
+005058
+005060       PERFORM 2800-ESCRIBE-SALIDA
+005061       PERFORM 9999-ERROR
+005062     END-IF.
+005063     IF ESTADO OF DCLCONTRATO NOT EQUAL 'V'
+005064       SET CODERR-DESTINO-NOVIG           TO TRUE
+005065       MOVE 0                             TO WS-S-SQLCODE
+005066       MOVE 'CONTRATO DESTINO NO OPERATIVO. REVERSION ERRONEA'
+005067                                          TO WS-S-DESCRIPCION
+005068
+005070       PERFORM 2800-ESCRIBE-SALIDA
+005071
+005072       MOVE 'S'                           TO WS-ERROR
+005073     END-IF.
+005074
+005075* CONVERTIMOS EL IMPORTE DEL MOVIMIENTO DE REVERSION A LA
+005076* DIVISA DEL CONTRATO DESTINO, PARA PODER ABONARSELO MAS ADELANTE
+005077     IF WS-ERROR-NO
+005078        MOVE WS-E-MONEDA             TO WS-CONV-MONEDA-ORIGEN
+005079        MOVE MONEDA OF DCLCONTRATO   TO WS-CONV-MONEDA-DESTINO
+005080        MOVE WS-E-IMPORTE            TO WS-CONV-IMPORTE-ENTRADA
+005081        PERFORM 2600-CONVIERTE-IMPORTE
+005082        MOVE WS-CONV-IMPORTE-SALIDA  TO WS-IMPORTE-DESTINO-CONV
+005083     END-IF.
+005084
+005085* ***************************************************************
+005086* COMPRUEBA QUE EL CONTRATO ORIGEN PUEDE SOPORTAR EL MOVIMIENTO
+005087* DE REVERSION, CONTROLANDO QUE EL ESTADO SEA ABIERTO Y QUE EL
+005088* IMPORTE FINAL ES MAYOR QUE CERO
+005089* ***************************************************************
+005090 2300-COMPRUEBA-CONTRATO-ORI.
+005091
+005092     MOVE WS-E-CONT-ORIGEN TO CLAVE-CONTRATO OF DCLCONTRATO.
+005093
+005094     EXEC SQL
+005095        SELECT  IMPORTE, ESTADO, LIMITE_DESCUBIERTO, MONEDA
+005095          INTO :DCLCONTRATO.IMPORTE, :DCLCONTRATO.ESTADO,
+005095               :DCLCONTRATO.LIMITE-DESCUBIERTO,
+005095               :DCLCONTRATO.MONEDA
+005096          FROM  IBMUSER.CONTRATO
+005097         WHERE  CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO
+005098     END-EXEC.
+005099
+005100     IF SQLCODE NOT EQUAL 0
+005101       SET CODERR-SQL-ERROR TO TRUE
+005102       MOVE SQLCODE                         TO WS-S-SQLCODE
+005103       MOVE 'ERROR AL RECUPERAR IMPORTE ORIGEN'
+005104                                            TO WS-S-DESCRIPCION
+005105
+005107       PERFORM 2800-ESCRIBE-SALIDA
+005108       PERFORM 9999-ERROR
+005109     END-IF.
+005110
+005111* CONVERTIMOS EL IMPORTE DEL MOVIMIENTO DE REVERSION A LA
+005112* DIVISA DEL CONTRATO ORIGEN, PARA PODER CARGARSELO A
+005113* CONTINUACION
+005114     IF WS-ERROR-NO
+005115        MOVE WS-E-MONEDA             TO WS-CONV-MONEDA-ORIGEN
+005116        MOVE MONEDA OF DCLCONTRATO   TO WS-CONV-MONEDA-DESTINO
+005117        MOVE WS-E-IMPORTE            TO WS-CONV-IMPORTE-ENTRADA
+005118        PERFORM 2600-CONVIERTE-IMPORTE
+005119        MOVE WS-CONV-IMPORTE-SALIDA  TO WS-IMPORTE-ORIGEN-CONV
+005120     END-IF.
+005121
+005122* CALCULAMOS EL NUEVO IMPORTE DEL CONTRATO, RESTANDOLE AL INICIAL
+005123* EL IMPORTE DEL MOVIMIENTO DE REVERSION
+005124     IF WS-ERROR-NO
+005125        COMPUTE IMPORTE OF DCLCONTRATO = IMPORTE OF DCLCONTRATO -
+005126                WS-IMPORTE-ORIGEN-CONV
+005127     END-IF.
+005128
+005129* EN CASO DE QUE EL IMPORTE CALCULADO SEA MENOR QUE EL LIMITE DE
+005130* DESCUBIERTO PACTADO PARA EL CONTRATO, NO PODEMOS CONTINUAR
+005131     IF WS-ERROR-NO
+005132     IF ESTADO OF DCLCONTRATO NOT EQUAL 'V'
+005133       SET CODERR-ORIGEN-NOVIG            TO TRUE
+005134       MOVE 0                             TO WS-S-SQLCODE
+005135       MOVE 'CONTRATO ORIGEN NO OPERATIVO. REVERSION ERRONEA'
+005136                                          TO WS-S-DESCRIPCION
+005137
+005139       PERFORM 2800-ESCRIBE-SALIDA
+005140
+005141       MOVE 'S'                           TO WS-ERROR
+005142     ELSE
+005143       IF IMPORTE OF DCLCONTRATO LESS THAN
+005144          (0 - LIMITE-DESCUBIERTO OF DCLCONTRATO)
+005145         SET CODERR-ORIGEN-DESCUB          TO TRUE
+005146         MOVE 0                             TO WS-S-SQLCODE
+005147         MOVE 'CONTRATO ORIGEN AL DESCUBIERTO. REVERSION ERRONEA'
+005148                                            TO WS-S-DESCRIPCION
+005149
+005151         PERFORM 2800-ESCRIBE-SALIDA
+005152
+005153         MOVE 'S'                           TO WS-ERROR
+005154       END-IF
+005155     END-IF
+005156     END-IF.
+005157
+005158* ***************************************************************
+005159* ACTUALIZAMOS LOS IMPORTES DE LOS CONTRATO ORIGEN Y DESTINO
+005160* ***************************************************************
+005161 2500-ACTUALIZA-IMPORTE-CONT.
+005162
+005163     DISPLAY 'ACTUALIZAMOS IMPORTES EN CONTRATO'.
+005164
+005165* ACTUALIZAMOS EL IMPORTE DEL CONTRATO CON EL NUEVO VALOR
+005166     EXEC SQL
+005167       UPDATE  IBMUSER.CONTRATO
+005168          SET  IMPORTE = :DCLCONTRATO.IMPORTE
+005169        WHERE  CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO
+005170     END-EXEC.
+005171
+005172* EN CASO DE ERROR SALIMOS DEL PROGRAMA
+005173     IF SQLCODE NOT EQUAL 0
+005174       SET CODERR-SQL-ERROR TO TRUE
+005175       MOVE SQLCODE                      TO WS-S-SQLCODE
+005176       MOVE 'ERROR AL ACTUALIZAR IMPORTE ORIGEN'
+005177                                         TO WS-S-DESCRIPCION
+005178
+005180       PERFORM 2800-ESCRIBE-SALIDA
+005181       PERFORM 9999-ERROR
+005182     END-IF.
+005183
+005184* RECUPERAMOS EL IMPORTE DEL CONTRATO DESTINO
+005185     MOVE WS-E-CONT-DESTINO TO CLAVE-CONTRATO OF DCLCONTRATO.
+005186
+005187     EXEC SQL
+005188        SELECT  IMPORTE
+005189          INTO :DCLCONTRATO.IMPORTE
+005190          FROM  IBMUSER.CONTRATO
+005191         WHERE  CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO
+005192     END-EXEC.
+005193
+005194* EN CASO DE ERROR SALIMOS DEL PROGRAMA
+005195     IF SQLCODE NOT EQUAL 0
+005196       SET CODERR-SQL-ERROR TO TRUE
+005197       MOVE SQLCODE                       TO WS-S-SQLCODE
+005198       MOVE 'ERROR AL RECUPERAR IMPORTE DESTINO'
+005199                                          TO WS-S-DESCRIPCION
+005200
+005202       PERFORM 2800-ESCRIBE-SALIDA
+005203       PERFORM 9999-ERROR
+005204     END-IF.
+005205
+005206* CALCULAMOS EL IMPORTE DEL CONTRATO DESTINO, SUMANDOLE EL DEL
+005207* MOVIMIENTO DE REVERSION, YA CONVERTIDO A SU DIVISA
+005208     COMPUTE IMPORTE OF DCLCONTRATO = IMPORTE OF DCLCONTRATO +
+005209             WS-IMPORTE-DESTINO-CONV.
+005210
+005211* ACTUALIZAMOS EL IMPORTE DEL CONTRATO DESTINO
+005212     EXEC SQL
+005213       UPDATE  IBMUSER.CONTRATO
+005214          SET  IMPORTE = :DCLCONTRATO.IMPORTE
+005215        WHERE  CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO
+005216     END-EXEC.
+005217
+005218* EN CASO DE ERROR SALIMOS DEL PROGRAMA
+005219     IF SQLCODE NOT EQUAL 0
+005220       SET CODERR-SQL-ERROR TO TRUE
+005221       MOVE SQLCODE                       TO WS-S-SQLCODE
+005222       MOVE 'ERROR AL ACTUALIZAR IMPORTE DESTINO'
+005223                                          TO WS-S-DESCRIPCION
+005224
+005226       PERFORM 2800-ESCRIBE-SALIDA
+005227       PERFORM 9999-ERROR
+005228     END-IF.
+005229
+005230* ***************************************************************
+005231* CONVIERTE UN IMPORTE ENTRE DOS DIVISAS, USANDO LA TABLA DE
+005232* TIPOS DE CAMBIO CARGADA EN MEMORIA. SI AMBAS DIVISAS COINCIDEN,
+005233* NO SE APLICA NINGUN TIPO DE CAMBIO
+005234* ***************************************************************
+005235 2600-CONVIERTE-IMPORTE.
+005236
+005237     IF WS-CONV-MONEDA-ORIGEN EQUAL WS-CONV-MONEDA-DESTINO
+005238        MOVE WS-CONV-IMPORTE-ENTRADA TO WS-CONV-IMPORTE-SALIDA
+005239     ELSE
+005240        MOVE 1                       TO WS-CONV-TIPO-CAMBIO
+005241        MOVE 'S'                     TO WS-ERROR
+005242        IF WS-CAMBIO-MAX GREATER THAN ZERO
+005243           SET WS-IDX-CAMBIO TO 1
+005244           SEARCH WS-CAMBIO-OCU
+005245              AT END
+005246                 CONTINUE
+005247              WHEN WS-CAMBIO-ORIGEN(WS-IDX-CAMBIO) EQUAL
+005247                   WS-CONV-MONEDA-ORIGEN
+005247                   AND WS-CAMBIO-DESTINO(WS-IDX-CAMBIO) EQUAL
+005247                   WS-CONV-MONEDA-DESTINO
+005248                 MOVE WS-CAMBIO-TIPO(WS-IDX-CAMBIO) TO
+005248                      WS-CONV-TIPO-CAMBIO
+005249                 MOVE 'N'             TO WS-ERROR
+005250           END-SEARCH
+005251        END-IF
+005252        IF WS-ERROR-SI
+005253           SET CODERR-CAMBIO-NO-DISP        TO TRUE
+005254           MOVE 0                           TO WS-S-SQLCODE
+005255           MOVE 'NO EXISTE TIPO DE CAMBIO ENTRE LAS DIVISAS'
+005256                                            TO WS-S-DESCRIPCION
+005257
+005259           PERFORM 2800-ESCRIBE-SALIDA
+005260        END-IF
+005261        COMPUTE WS-CONV-IMPORTE-SALIDA =
+005262                WS-CONV-IMPORTE-ENTRADA * WS-CONV-TIPO-CAMBIO
+005262     END-IF.
+005263
+005264* ***************************************************************
+005265* INSERTA EL MOVIMIENTO DE REVERSION EN IBMUSER.MOVIMIENTO
+005266* ***************************************************************
+005267 2700-INSERTA-MOVIMIENTO.
+005268
+005269     DISPLAY 'INSERTAMOS MOVIMIENTO DE REVERSION'.
+005270
+005271* MOVEMOS LOS CAMPOS DEL MOVIMIENTO DE REVERSION A LAS
+005272* VARIABLES HOST
+005273     MOVE WS-E-CONT-ORIGEN     TO ORIGEN.
+005274     MOVE WS-E-CONT-DESTINO    TO DESTINO.
+005275     MOVE WS-E-IMPORTE         TO IMPORTE     OF DCLMOVIMIENTO.
+005276     MOVE WS-E-DESCRIPCION     TO DESCRIPCION OF DCLMOVIMIENTO.
+005277     MOVE WS-E-MONEDA          TO MONEDA      OF DCLMOVIMIENTO.
+005278
+005279* OBTENEMOS LA FECHA Y HORA ACTUAL DEL SISTEMA PARA EL MOVIMIENTO
+005280     MOVE FUNCTION CURRENT-DATE TO WS-FECHA-SISTEMA.
+005281     STRING WS-FS-ANO           DELIMITED BY SIZE
+005282            '-'                 DELIMITED BY SIZE
+005283            WS-FS-MES           DELIMITED BY SIZE
+005284            '-'                 DELIMITED BY SIZE
+005285            WS-FS-DIA           DELIMITED BY SIZE
+005286            '-'                 DELIMITED BY SIZE
+005287            WS-FS-HORA          DELIMITED BY SIZE
+005288            '.'                 DELIMITED BY SIZE
+005289            WS-FS-MINUTO        DELIMITED BY SIZE
+005290            '.'                 DELIMITED BY SIZE
+005291            WS-FS-SEGUNDO       DELIMITED BY SIZE
+005292            '.'                 DELIMITED BY SIZE
+005293            WS-FS-CENTESIMAS    DELIMITED BY SIZE
+005294            '0000'              DELIMITED BY SIZE
+005295       INTO WS-TIMESTAMP-MOVIMIENTO
+005296     END-STRING.
+005297     MOVE WS-TIMESTAMP-MOVIMIENTO TO FECHA-MOVIMIENTO
+005298                                     OF DCLMOVIMIENTO.
+005299
+005300* OBTENEMOS EL IDENTIFICADOR DEL JOB QUE EJECUTA EL PROGRAMA
+005301     DISPLAY 'JOBNAME' UPON ENVIRONMENT-NAME.
+005302     ACCEPT WS-JOB-ID FROM ENVIRONMENT-VALUE.
+005303     MOVE WS-JOB-ID               TO JOB-ID OF DCLMOVIMIENTO.
+005304
+005305* CALCULAMOS EL ID DEL MOVIMIENTO DE REVERSION, RECUPERANDO EL
+005306* MAYOR DE LOS ALMACENADOS EN LA TABLA DE MOVIMIENTO Y
+005307* SUMANDOLE 1
+005308     EXEC SQL
+005309        SELECT MAX(CLAVE_MOVIMIENTO)
+005310        INTO :CLAVE-MOVIMIENTO:IND-NULL
+005311        FROM IBMUSER.MOVIMIENTO
+005312     END-EXEC.
+005313
+005314     IF SQLCODE NOT EQUAL 0
+005315       SET CODERR-SQL-ERROR TO TRUE
+005316       MOVE SQLCODE                       TO WS-S-SQLCODE
+005317       MOVE 'ERROR AL RECUPERAR CLAVE '   TO WS-S-DESCRIPCION
+005318
+005320       PERFORM 2800-ESCRIBE-SALIDA
+005321       PERFORM 9999-ERROR
+005322     END-IF.
+005323
+005324     IF IND-NULL EQUAL -1
+005325       MOVE 1                             TO CLAVE-MOVIMIENTO
+005326     ELSE
+005327       ADD 1                              TO CLAVE-MOVIMIENTO
+005328     END-IF.
+005329
+005330* INSERTAMOS EL REGISTRO EN LA TABLA
+005331     EXEC SQL
+005332         INSERT INTO IBMUSER.MOVIMIENTO
+005332               (CLAVE_MOVIMIENTO,
+005333                ORIGEN,
+005334                DESTINO,
+005335                DESCRIPCION,
+005336                IMPORTE,
+005337                FECHA_MOVIMIENTO,
+005338                JOB_ID,
+005339                MONEDA)
+005340        VALUES (:CLAVE-MOVIMIENTO,
+005341                :ORIGEN,
+005342                :DESTINO,
+005343                :DCLMOVIMIENTO.DESCRIPCION,
+005344                :DCLMOVIMIENTO.IMPORTE,
+005345                :DCLMOVIMIENTO.FECHA-MOVIMIENTO,
+005346                :DCLMOVIMIENTO.JOB-ID,
+005347                :DCLMOVIMIENTO.MONEDA)
+005348     END-EXEC.
+005349
+005350* EN CASO DE ERROR TERMINAMOS EL PROGRAMA
+005351     IF SQLCODE NOT EQUAL 0
+005352       SET CODERR-SQL-ERROR TO TRUE
+005353       MOVE SQLCODE                       TO WS-S-SQLCODE
+005354       MOVE 'ERROR AL INSERTAR MOVIMIENTO DE REVERSION'
+005355                                          TO WS-S-DESCRIPCION
+005356
+005358       PERFORM 2800-ESCRIBE-SALIDA
+005359       PERFORM 9999-ERROR
+005360     END-IF.
+005361
+005361* ***************************************************************
+005361* ESCRIBE EL REGISTRO WS-SALIDA EN FICHERO-SAL Y COMPRUEBA QUE
+005361* LA ESCRITURA HAYA SIDO CORRECTA
+005361* ***************************************************************
+005361 2800-ESCRIBE-SALIDA.
+005361
+005361     MOVE WS-SALIDA                     TO REG-SALIDA.
+005361     WRITE REG-SALIDA.
+005361
+005361     IF NOT FICHERO-SAL-OK
+005361        DISPLAY 'FILE STATUS INESPERADO EN FICHERO-SAL: '
+005361                FS-SALIDA
+005361        PERFORM 9999-ERROR
+005361     END-IF.
+005361
+006600 3000-FIN.
+006610
+006620     DISPLAY 'FIN'.
+006621
+006621* CONFIRMAMOS LOS ULTIMOS CAMBIOS PENDIENTES
+006621     EXEC SQL COMMIT END-EXEC.
+006621
+006621* ESCRIBIMOS EL INFORME DE CONTROL DE LA EJECUCION
+006621     PERFORM 3100-ESCRIBE-INFORME.
+006621
+006622* CERRAMOS FICHEROS Y DEVOLVEMOS EL CONTROL AL S.O.
+006623     CLOSE FICHERO-REV.
+006624     CLOSE FICHERO-SAL.
+006624     CLOSE FICHERO-INF.
+006625     STOP RUN.
+006630
+006631* ***************************************************************
+006632* ESCRIBE EL INFORME DE CONTROL CON LOS TOTALES DE LA EJECUCION
+006636* ***************************************************************
+006637 3100-ESCRIBE-INFORME.
+006638
+006639     MOVE SPACES                    TO WS-LINEA-INFORME.
+006640     MOVE 'REVE01 - INFORME DE CONTROL DE EJECUCION'
+006641                                     TO WS-LIN-ETIQUETA.
+006642     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006643     WRITE REG-INFORME.
+006644
+006645     MOVE SPACES                    TO WS-LINEA-INFORME.
+006646     MOVE 'MOVIMIENTOS LEIDOS DE FICHERO-REV'
+006647                                     TO WS-LIN-ETIQUETA.
+006648     MOVE WS-CNT-LEIDOS              TO WS-LIN-VALOR.
+006649     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006650     WRITE REG-INFORME.
+006651
+006652     MOVE SPACES                    TO WS-LINEA-INFORME.
+006653     MOVE 'MOVIMIENTOS DE REVERSION POSTADOS'
+006654                                     TO WS-LIN-ETIQUETA.
+006655     MOVE WS-CNT-REVERTIDOS          TO WS-LIN-VALOR.
+006656     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006657     WRITE REG-INFORME.
+006658
+006659     MOVE SPACES                    TO WS-LINEA-INFORME.
+006660     MOVE 'REGISTROS RECHAZADOS A FICHERO-SAL'
+006661                                     TO WS-LIN-ETIQUETA.
+006662     MOVE WS-CNT-RECHAZADOS          TO WS-LIN-VALOR.
+006663     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006664     WRITE REG-INFORME.
+006672
+006650* **************************************************************
+006650* PARRAFO DE ERROR.REALIZAMOS UN ROLLBACK DE LA BASE DE DATOS
+006660* Y DEVOLVEMOS AL SISTEMA UN RC=8 (ERROR NO CONTROLADO)
+006670* **************************************************************
+006680 9999-ERROR.
+006690
+006691     DISPLAY 'ERROR'.
+006692
+006693     EXEC SQL ROLLBACK END-EXEC
+006694     MOVE 8 TO RETURN-CODE.
+006695     GOBACK.
