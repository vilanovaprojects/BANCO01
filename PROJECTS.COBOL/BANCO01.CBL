@@ -13,60 +13,297 @@
 000800     ACCESS IS SEQUENTIAL                                         
 000900     FILE STATUS IS FS-ENTRADA.                                   
 001810                                                                  
-001820* FICHERO DE SALIDA DE INCIDENCIAS                                
-001831     SELECT FICHERO-SAL ASSIGN TO SALIDA                          
-001832     ORGANIZATION IS SEQUENTIAL                                   
-001833     ACCESS IS SEQUENTIAL                                         
-001834     FILE STATUS IS FS-SALIDA.                                    
-001893                                                                  
-001900 DATA DIVISION.                                                   
+001820* FICHERO DE SALIDA DE INCIDENCIAS
+001831     SELECT FICHERO-SAL ASSIGN TO SALIDA
+001832     ORGANIZATION IS SEQUENTIAL
+001833     ACCESS IS SEQUENTIAL
+001834     FILE STATUS IS FS-SALIDA.
+001835
+001836* FICHERO DE INFORME DE CONTROL DE LA EJECUCION
+001837     SELECT FICHERO-INF ASSIGN TO INFORME
+001838     ORGANIZATION IS SEQUENTIAL
+001839     ACCESS IS SEQUENTIAL
+001840     FILE STATUS IS FS-INFORME.
+001841
+001842* FICHERO DE CHECKPOINT DE UNA EJECUCION ANTERIOR (RESTART).
+001843* SI NO EXISTE, SE TRATA DE UNA EJECUCION DESDE EL PRINCIPIO
+001844     SELECT OPTIONAL FICHERO-CHK-IN ASSIGN TO CHKIN
+001845     ORGANIZATION IS SEQUENTIAL
+001846     ACCESS IS SEQUENTIAL
+001847     FILE STATUS IS FS-CHKIN.
+001848
+001849* FICHERO DE CHECKPOINT GENERADO POR ESTA EJECUCION, PARA
+001850* PERMITIR EL RESTART SI LA EJECUCION ACTUAL NO TERMINA BIEN
+001851     SELECT FICHERO-CHK-OUT ASSIGN TO CHKOUT
+001852     ORGANIZATION IS SEQUENTIAL
+001853     ACCESS IS SEQUENTIAL
+001854     FILE STATUS IS FS-CHKOUT.
+001855
+001856* FICHERO DE PARAMETROS DE EJECUCION (FRECUENCIA DE COMMIT, ETC).
+001857* SI NO EXISTE, SE APLICAN LOS VALORES POR DEFECTO
+001858     SELECT OPTIONAL FICHERO-PARM ASSIGN TO PARM
+001859     ORGANIZATION IS SEQUENTIAL
+001860     ACCESS IS SEQUENTIAL
+001861     FILE STATUS IS FS-PARM.
+001862
+001863* FICHERO DE TIPOS DE CAMBIO ENTRE DIVISAS. SI NO EXISTE, SOLO
+001864* SE PODRAN PROCESAR MOVIMIENTOS EN LOS QUE COINCIDAN LAS
+001865* DIVISAS DEL MOVIMIENTO Y DE LOS CONTRATOS ORIGEN Y DESTINO
+001866     SELECT OPTIONAL FICHERO-CAMBIO ASSIGN TO CAMBIO
+001867     ORGANIZATION IS SEQUENTIAL
+001868     ACCESS IS SEQUENTIAL
+001869     FILE STATUS IS FS-CAMBIO.
+001893
+001900 DATA DIVISION.
 002000 FILE SECTION.                                                    
 002010                                                                  
 002020* REGISTRO DEL FICHERO DE ENTRADA                                 
 002100 FD FICHERO-ENT DATA RECORD IS REG-ENTRADA.                       
-002300 01 REG-ENTRADA    PIC X(81).                                     
+002300 01 REG-ENTRADA    PIC X(85).
 002400                                                                  
-002410* REGISTRO DEL FICHERO DE SALIDA                                  
-002420 FD FICHERO-SAL DATA RECORD IS REG-SALIDA.                        
-002430 01 REG-SALIDA     PIC X(80).                                     
-002500                                                                  
+002410* REGISTRO DEL FICHERO DE SALIDA
+002420 FD FICHERO-SAL DATA RECORD IS REG-SALIDA.
+002430 01 REG-SALIDA     PIC X(80).
+002431
+002432* REGISTRO DEL FICHERO DE INFORME DE CONTROL
+002433 FD FICHERO-INF DATA RECORD IS REG-INFORME.
+002434 01 REG-INFORME    PIC X(80).
+002435
+002436* REGISTRO DEL CHECKPOINT DE ENTRADA (EJECUCION ANTERIOR)
+002437 FD FICHERO-CHK-IN DATA RECORD IS REG-CHK-IN.
+002438 01 REG-CHK-IN     PIC 9(9).
+002439
+002440* REGISTRO DEL CHECKPOINT DE SALIDA (ESTA EJECUCION)
+002441 FD FICHERO-CHK-OUT DATA RECORD IS REG-CHK-OUT.
+002442 01 REG-CHK-OUT    PIC 9(9).
+002443
+002444* REGISTRO DE PARAMETROS DE EJECUCION
+002445 FD FICHERO-PARM DATA RECORD IS REG-PARM.
+002446 01 REG-PARM      PIC X(30).
+002447
+002448* REGISTRO DE TIPOS DE CAMBIO ENTRE DIVISAS
+002449 FD FICHERO-CAMBIO DATA RECORD IS REG-CAMBIO.
+002450 01 REG-CAMBIO    PIC X(26).
+002500
 003200 WORKING-STORAGE SECTION.                                         
 003210                                                                  
 003220* CAMPOS DE ENTRADA                                               
-003300 01 WS-ENTRADA.                                                   
-003400     05 WS-E-CONT-ORIGEN   PIC 9(9).                              
-003500     05 WS-E-CONT-DESTINO  PIC 9(9).                              
-003510     05 WS-E-IMPORTE       PIC 9(11)V9(2).                        
-003520     05 WS-E-DESCRIPCION   PIC X(50).                             
-003521                                                                  
+003300 01 WS-ENTRADA.
+003310     05 WS-E-TIPO-REG      PIC X(1).
+003310         88 TIPO-CABECERA  VALUE 'C'.
+003310         88 TIPO-DETALLE   VALUE 'D'.
+003310         88 TIPO-TRAILER   VALUE 'T'.
+003400     05 WS-E-CONT-ORIGEN   PIC 9(9).
+003500     05 WS-E-CONT-DESTINO  PIC 9(9).
+003510     05 WS-E-IMPORTE       PIC 9(11)V9(2).
+003520     05 WS-E-DESCRIPCION   PIC X(50).
+003521     05 WS-E-MONEDA        PIC X(3).
+003521
+003522* VISTA DEL REGISTRO DE ENTRADA CUANDO ES UNA CABECERA
+003522 01 WS-E-CABECERA REDEFINES WS-ENTRADA.
+003522     05 FILLER              PIC X(1).
+003522     05 WS-E-CAB-TOTAL-REG  PIC 9(9).
+003522     05 FILLER              PIC X(75).
+003522
+003522* VISTA DEL REGISTRO DE ENTRADA CUANDO ES UN TRAILER, CON LOS
+003522* TOTALES DE CONTROL DE LA REMESA
+003522 01 WS-E-TRAILER REDEFINES WS-ENTRADA.
+003522     05 FILLER                PIC X(1).
+003522     05 WS-E-TRA-TOTAL-REG    PIC 9(9).
+003522     05 WS-E-TRA-IMPORTE-TOT  PIC 9(11)V9(2).
+003522     05 FILLER                PIC X(62).
+003523
 003530* CAMPOS DE SALIDA                                                
-003540 01 WS-SALIDA.                                                    
-003550     05 WS-S-SQLCODE       PIC -999.                              
-003560     05 WS-S-DESCRIPCION   PIC X(76).                             
+003540 01 WS-SALIDA.
+003541     05 WS-S-CODERR        PIC X(8).
+003542         88 CODERR-SQL-ERROR      VALUE 'SQLERROR'.
+003543         88 CODERR-DESTINO-NOVIG  VALUE 'DESTNOVI'.
+003544         88 CODERR-ORIGEN-NOVIG   VALUE 'ORIGNOVI'.
+003545         88 CODERR-ORIGEN-DESCUB  VALUE 'ORIGDESC'.
+003546         88 CODERR-MISMO-CONTRATO VALUE 'MISMOCTA'.
+003546         88 CODERR-CAMBIO-NO-DISP VALUE 'CAMBIONO'.
+003546         88 CODERR-FUERA-RANGO    VALUE 'FUERARAN'.
+003550     05 WS-S-SQLCODE       PIC -999.
+003560     05 WS-S-DESCRIPCION   PIC X(68).
 003600                                                                  
 004210* FILESTATUS DEL FICHERO DE ENTRADA                               
-004211 01 FS-ENTRADA           PIC 99.                                  
-004212     88 FICHERO-ENT-FIN  VALUE 10.                                
-004213                                                                  
-004214* FILESTATUS DEL FICHERO DE SALIDA.                               
-004215 01 FS-SALIDA            PIC 99.                                  
-004217                                                                  
-004218* VARIABLES UTILIZADAS EN EL PROGRAMA                             
-004219 01 WS-COMMIT            PIC 99.                                  
-004220 01 WS-NUEVA-OPERACION   PIC 9(9).                                
-004221 01 IND-NULL             PIC S9(4) COMP.                          
-004222 01 WS-ERROR             PIC X.                                   
-004223     88 WS-ERROR-SI      VALUE 'S'.                               
-004224     88 WS-ERROR-NO      VALUE 'N'.                               
-004226                                                                  
+004211 01 FS-ENTRADA           PIC 99.
+004212     88 FICHERO-ENT-OK   VALUE 00.
+004212     88 FICHERO-ENT-FIN  VALUE 10.
+004213
+004214* FILESTATUS DEL FICHERO DE SALIDA.
+004215 01 FS-SALIDA            PIC 99.
+004215     88 FICHERO-SAL-OK   VALUE 00.
+004216
+004216* FILESTATUS DEL FICHERO DE INFORME DE CONTROL.
+004216 01 FS-INFORME           PIC 99.
+004217
+004217* FILESTATUS DE LOS FICHEROS DE CHECKPOINT/RESTART.
+004217 01 FS-CHKIN             PIC 99.
+004217     88 FICHERO-CHKIN-FIN     VALUE 10.
+004217 01 FS-CHKOUT            PIC 99.
+004217
+004217* FILESTATUS DEL FICHERO DE PARAMETROS.
+004217 01 FS-PARM              PIC 99.
+004217
+004217* REGISTRO DE PARAMETROS DE EJECUCION LEIDO DE FICHERO-PARM
+004217 01 WS-PARM-DATOS.
+004217     05 WS-PARM-FRECUENCIA-COMMIT PIC 9(4).
+004217     05 WS-PARM-RANGO-INICIO      PIC 9(9).
+004217     05 WS-PARM-RANGO-FIN         PIC 9(9).
+004217     05 FILLER                    PIC X(8).
+004217
+004217* FRECUENCIA DE COMMIT EN NUMERO DE REGISTROS. POR DEFECTO 10,
+004217* SALVO QUE FICHERO-PARM INDIQUE OTRO VALOR
+004217 01 WS-FRECUENCIA-COMMIT PIC 9(4) VALUE 10.
+004217
+004217* RANGO DE CONTRATOS ORIGEN QUE PROCESA ESTA EJECUCION, PARA
+004217* PERMITIR REPARTIR UNA MISMA VENTANA DE PROCESO ENTRE VARIAS
+004217* EJECUCIONES CONCURRENTES DE BANCO01, CADA UNA CON SU PROPIO
+004217* RANGO DE CONTRATOS Y SUS PROPIOS FICHEROS DE ENTRADA/SALIDA/
+004217* CHECKPOINT. POR DEFECTO EL RANGO ES COMPLETO (SIN PARTICIONAR)
+004217* SALVO QUE FICHERO-PARM INDIQUE OTRO
+004217 01 WS-RANGO-INICIO      PIC 9(9)     VALUE 0.
+004217 01 WS-RANGO-FIN         PIC 9(9)     VALUE 999999999.
+004217
+004217* FILESTATUS DEL FICHERO DE TIPOS DE CAMBIO.
+004217 01 FS-CAMBIO             PIC 99.
+004217     88 FICHERO-CAMBIO-FIN    VALUE 10.
+004217
+004217* REGISTRO DE TIPO DE CAMBIO LEIDO DE FICHERO-CAMBIO
+004217 01 WS-CAMBIO-REGISTRO.
+004217     05 WS-CAMBIO-REG-ORIGEN   PIC X(3).
+004217     05 WS-CAMBIO-REG-DESTINO  PIC X(3).
+004217     05 WS-CAMBIO-REG-TIPO     PIC 9(4)V9(6).
+004217     05 FILLER                 PIC X(10).
+004217
+004217* NUMERO DE TIPOS DE CAMBIO CARGADOS EN LA TABLA EN MEMORIA
+004217 01 WS-CAMBIO-MAX          PIC 9(4) VALUE 0.
+004217
+004217* TABLA EN MEMORIA CON LOS TIPOS DE CAMBIO ENTRE DIVISAS,
+004217* CARGADA AL INICIO DE LA EJECUCION DESDE FICHERO-CAMBIO
+004217 01 WS-TABLA-CAMBIO.
+004217     05 WS-CAMBIO-OCU OCCURS 1 TO 100 TIMES
+004217                      DEPENDING ON WS-CAMBIO-MAX
+004217                      INDEXED BY WS-IDX-CAMBIO.
+004217        10 WS-CAMBIO-ORIGEN    PIC X(3).
+004217        10 WS-CAMBIO-DESTINO   PIC X(3).
+004217        10 WS-CAMBIO-TIPO      PIC 9(4)V9(6).
+004217
+004217* CAMPOS DE ENTRADA/SALIDA DE LA CONVERSION DE UN IMPORTE ENTRE
+004217* LAS DIVISAS DE UN MOVIMIENTO Y LA DE UN CONTRATO
+004217 01 WS-CONV-MONEDA-ORIGEN    PIC X(3).
+004217 01 WS-CONV-MONEDA-DESTINO   PIC X(3).
+004217 01 WS-CONV-IMPORTE-ENTRADA  PIC 9(11)V9(2).
+004217 01 WS-CONV-IMPORTE-SALIDA   PIC 9(11)V9(2).
+004217 01 WS-CONV-TIPO-CAMBIO      PIC 9(4)V9(6).
+004217
+004217* IMPORTES DEL MOVIMIENTO YA CONVERTIDOS A LA DIVISA DE CADA
+004217* CONTRATO, CALCULADOS DURANTE LA VALIDACION Y REUTILIZADOS AL
+004217* ACTUALIZAR LOS IMPORTES DE LOS CONTRATOS
+004217 01 WS-IMPORTE-ORIGEN-CONV  PIC 9(11)V9(2) VALUE 0.
+004217 01 WS-IMPORTE-DESTINO-CONV PIC 9(11)V9(2) VALUE 0.
+004217
+004217* NUMERO DE REGISTROS DE DETALLE YA CONFIRMADOS (COMMIT) EN UNA
+004217* EJECUCION ANTERIOR. SI ES CERO, SE PROCESA EL FICHERO COMPLETO
+004217 01 WS-PUNTO-REINICIO    PIC 9(9) VALUE 0.
+004217
+004217* NUMERO DE REGISTROS DE DETALLE LEIDOS EN ESTA EJECUCION,
+004217* INCLUIDOS LOS SALTADOS POR UN RESTART
+004217 01 WS-CONTADOR-DETALLE  PIC 9(9) VALUE 0.
+004217
+004218* VARIABLES UTILIZADAS EN EL PROGRAMA
+004219 01 WS-COMMIT            PIC 9(4).
+004220 01 WS-NUEVA-OPERACION   PIC 9(9).
+004221 01 IND-NULL             PIC S9(4) COMP.
+004222 01 WS-ERROR             PIC X.
+004223     88 WS-ERROR-SI      VALUE 'S'.
+004224     88 WS-ERROR-NO      VALUE 'N'.
+004225
+004225* CONTADORES DEL INFORME DE CONTROL DE LA EJECUCION
+004225 01 WS-CONTADORES-INFORME.
+004225     05 WS-CNT-LEIDOS       PIC 9(9)   VALUE 0.
+004225     05 WS-CNT-POSTADOS     PIC 9(9)   VALUE 0.
+004225     05 WS-CNT-RECHAZADOS   PIC 9(9)   VALUE 0.
+004225     05 WS-CNT-FUERA-RANGO  PIC 9(9)   VALUE 0.
+004225     05 WS-TOT-IMPORTE      PIC 9(13)V9(2) VALUE 0.
+004225     05 WS-TOT-IMPORTE-LEIDO PIC 9(13)V9(2) VALUE 0.
+004225
+004225* TOTAL DE REGISTROS DE DETALLE DECLARADO EN LA CABECERA DEL
+004225* FICHERO DE ENTRADA, PARA CONTRASTARLO CON LOS REALMENTE LEIDOS
+004225 01 WS-CAB-TOTAL-REGISTROS  PIC 9(9) VALUE 0.
+004225
+004225* DIVISA PROPIA DE CADA CONTRATO IMPLICADO EN EL MOVIMIENTO
+004225* ACTUAL, CAPTURADA EN 2200/2300 PARA PODER CUADRAR EL DEBE Y EL
+004225* HABER DEL CUADRE DIARIO EN LA DIVISA PROPIA DE CADA CONTRATO
+004225 01 WS-MONEDA-CONTRATO-ORIGEN   PIC X(3) VALUE SPACES.
+004225 01 WS-MONEDA-CONTRATO-DESTINO  PIC X(3) VALUE SPACES.
+004225
+004225* TABLA EN MEMORIA CON EL CUADRE DEBE/HABER DEL DIA, ACUMULADO POR
+004225* DIVISA PROPIA DE CADA CONTRATO (EL DEBE Y EL HABER DE UN MISMO
+004225* MOVIMIENTO PUEDEN CAER EN DIVISAS DISTINTAS SI EL ORIGEN Y EL
+004225* DESTINO NO COMPARTEN DIVISA, POR LO QUE SUMAR TODO JUNTO EN UN
+004225* UNICO TOTAL NO SERIA UN CUADRE VALIDO)
+004225 01 WS-RECON-MAX             PIC 9(4) VALUE 0.
+004225 01 WS-TABLA-RECON.
+004225     05 WS-RECON-OCU OCCURS 1 TO 20 TIMES
+004225                     DEPENDING ON WS-RECON-MAX
+004225                     INDEXED BY WS-IDX-RECON.
+004225        10 WS-RECON-MONEDA     PIC X(3).
+004225        10 WS-RECON-DEBITADO   PIC 9(13)V9(2) VALUE 0.
+004225        10 WS-RECON-ACREDITADO PIC 9(13)V9(2) VALUE 0.
+004225
+004225* CAMPOS DE ENTRADA DEL PARRAFO QUE ACUMULA EN WS-TABLA-RECON
+004225 01 WS-RECON-MONEDA-CLAVE   PIC X(3).
+004225 01 WS-RECON-IMPORTE-CLAVE  PIC 9(11)V9(2).
+004225 01 WS-RECON-LADO           PIC X.
+004225     88 WS-RECON-LADO-DEBITO   VALUE 'D'.
+004225     88 WS-RECON-LADO-CREDITO  VALUE 'C'.
+004225 01 WS-RECON-DESCUADRE      PIC S9(13)V9(2) VALUE 0.
+004225
+004225* CAMPOS PARA EL TOTAL DE DESCUADRE NORMALIZADO A UNA SOLA MONEDA
+004225* DE REFERENCIA, USADO PARA DISTINGUIR UN DESCUADRE REAL DE LA
+004225* DIFERENCIA DE CAMBIO ESPERADA ENTRE MONEDAS EN 3110-ESCRIBE-
+004225* LINEA-RECON
+004225 01 WS-RECON-MONEDA-REF      PIC X(3).
+004225 01 WS-RECON-TOTAL-DEB-REF   PIC 9(13)V9(2) VALUE 0.
+004225 01 WS-RECON-TOTAL-ACR-REF   PIC 9(13)V9(2) VALUE 0.
+004225 01 WS-RECON-DESCUADRE-REF   PIC S9(13)V9(2) VALUE 0.
+004225 01 WS-RECON-TIPO-REF        PIC 9(4)V9(6).
+004225 01 WS-RECON-SIN-CONVERTIR   PIC 9(4) VALUE 0.
+004225
+004225* LINEA DE DETALLE DEL INFORME DE CONTROL
+004225 01 WS-LINEA-INFORME.
+004225     05 WS-LIN-ETIQUETA     PIC X(40).
+004225     05 WS-LIN-VALOR        PIC Z(11)9.99-.
+004225     05 FILLER              PIC X(24).
+004226
+004226* FECHA Y HORA DEL SISTEMA, PARA DEJAR CONSTANCIA DE CUANDO SE
+004226* HA GRABADO CADA MOVIMIENTO
+004226 01 WS-FECHA-SISTEMA         PIC X(21).
+004226 01 WS-FECHA-SISTEMA-R REDEFINES WS-FECHA-SISTEMA.
+004226     05 WS-FS-ANO           PIC 9(4).
+004226     05 WS-FS-MES           PIC 9(2).
+004226     05 WS-FS-DIA           PIC 9(2).
+004226     05 WS-FS-HORA          PIC 9(2).
+004226     05 WS-FS-MINUTO        PIC 9(2).
+004226     05 WS-FS-SEGUNDO       PIC 9(2).
+004226     05 WS-FS-CENTESIMAS    PIC 9(2).
+004226     05 FILLER              PIC X(5).
+004226 01 WS-TIMESTAMP-MOVIMIENTO PIC X(26).
+004226
+004226* IDENTIFICADOR DEL JOB QUE EJECUTA EL PROGRAMA (TRAZABILIDAD)
+004226 01 WS-JOB-ID                PIC X(8).
+004226
 004227* SQLCA Y DCLGE DE LA TABLA                                       
 004230     EXEC SQL INCLUDE SQLCA END-EXEC.                             
 004240     EXEC SQL INCLUDE MOVIMIEN END-EXEC,                          
 004241     EXEC SQL INCLUDE CONTRATO END-EXEC,                          
 004301                                                                  
-004310 PROCEDURE DIVISION.                                              
-004400     PERFORM 1000-INICIO.                                         
-004500     PERFORM 2000-PROCESO UNTIL FICHERO-ENT-FIN.                  
+004310 PROCEDURE DIVISION.
+004400     PERFORM 1000-INICIO.
+004500     PERFORM 2000-PROCESO UNTIL FICHERO-ENT-FIN OR TIPO-TRAILER.
+004510     PERFORM 2900-COMPRUEBA-TRAILER.
 004600     PERFORM 3000-FIN.                                            
 004610                                                                  
 004620* **********************************************************      
@@ -78,18 +315,188 @@
 004730                                                                  
 004740     MOVE 0 TO WS-COMMIT.                                         
 004750                                                                  
-004760* APERTURA DE FICHEROS DE ENTRADA Y SALIDA                        
-004770     OPEN INPUT  FICHERO-ENT.                                     
-004800     OPEN OUTPUT FICHERO-SAL.                                     
-004810                                                                  
-004820* PRIMERA LECTURA DEL FICHERO DE ENTRADA                          
-004830     READ FICHERO-ENT INTO WS-ENTRADA.                            
-004840                                                                  
-004850* CALCULAMOS EL NUMERO DEL PRIMER MOVIMIENTO                      
-004860     PERFORM 1200-CALCULA-NUEVO-MOVIMIENTO.                       
+004760* APERTURA DE FICHEROS DE ENTRADA Y SALIDA
+004770     OPEN INPUT  FICHERO-ENT.
+004801     OPEN OUTPUT FICHERO-INF.
+004802
+004803* RECUPERAMOS EL CHECKPOINT DE UNA POSIBLE EJECUCION ANTERIOR
+004803* ANTES DE ABRIR FICHERO-SAL, PARA SABER SI ESTA EJECUCION ES UN
+004803* RESTART Y NO TRUNCAR LAS INCIDENCIAS YA ESCRITAS POR AQUELLA
+004803     PERFORM 1100-RECUPERA-CHECKPOINT.
+004804     OPEN OUTPUT FICHERO-CHK-OUT.
+004805
+004806* SI ES UN RESTART (WS-PUNTO-REINICIO > 0) SE ABRE FICHERO-SAL EN
+004807* MODO EXTEND PARA CONSERVAR LAS INCIDENCIAS DE LA EJECUCION QUE
+004808* SE ESTA REANUDANDO; EN CASO CONTRARIO SE ABRE EN MODO OUTPUT
+004809* COMO EN CUALQUIER EJECUCION NORMAL
+004810     IF WS-PUNTO-REINICIO GREATER THAN ZERO
+004811        OPEN EXTEND FICHERO-SAL
+004812     ELSE
+004813        OPEN OUTPUT FICHERO-SAL
+004814     END-IF.
+004815
+004816* LEEMOS Y VALIDAMOS LA CABECERA DEL FICHERO DE ENTRADA
+004817     PERFORM 1020-LEE-CABECERA.
+004814
+004814* LEEMOS LOS PARAMETROS DE EJECUCION (FRECUENCIA DE COMMIT)
+004814     PERFORM 1050-LEE-PARAMETROS.
+004814
+004814* CARGAMOS EN MEMORIA LOS TIPOS DE CAMBIO ENTRE DIVISAS
+004814     PERFORM 1070-CARGA-TIPOS-CAMBIO.
+004815
+004820* PRIMERA LECTURA DE DETALLE DEL FICHERO DE ENTRADA, SALTANDO
+004821* LOS YA CONFIRMADOS EN UNA EJECUCION ANTERIOR (RESTART)
+004822     MOVE 0 TO WS-CONTADOR-DETALLE.
+004823     PERFORM UNTIL WS-CONTADOR-DETALLE NOT LESS THAN
+004824             WS-PUNTO-REINICIO OR FICHERO-ENT-FIN OR TIPO-TRAILER
+004825        READ FICHERO-ENT INTO WS-ENTRADA
+004825        PERFORM 1030-COMPRUEBA-FS-ENTRADA
+004826        IF NOT FICHERO-ENT-FIN AND NOT TIPO-TRAILER
+004827           ADD 1 TO WS-CONTADOR-DETALLE
+004827* LOS REGISTROS SALTADOS POR RESTART SE CUENTAN IGUAL QUE LOS
+004827* PROCESADOS EN 2000-PROCESO PARA QUE EL CUADRE DE CABECERA/
+004827* TRAILER (2900-COMPRUEBA-TRAILER) SIGA SIENDO CONTRA EL FICHERO
+004827* COMPLETO, NO SOLO CONTRA LO LEIDO EN ESTA EJECUCION
+004827           ADD 1 TO WS-CNT-LEIDOS
+004827           ADD WS-E-IMPORTE TO WS-TOT-IMPORTE-LEIDO
+004828        END-IF
+004829     END-PERFORM.
+004830     IF NOT FICHERO-ENT-FIN AND NOT TIPO-TRAILER
+004830        READ FICHERO-ENT INTO WS-ENTRADA
+004830        PERFORM 1030-COMPRUEBA-FS-ENTRADA
+004830     END-IF.
+004840
+004850* CALCULAMOS EL NUMERO DEL PRIMER MOVIMIENTO
+004860     PERFORM 1200-CALCULA-NUEVO-MOVIMIENTO.
 004870                                                                  
-004880* *********************************************************       
-004890* CALCULAMOS EL ID DEL MOVIMIENTO, RECUPERANDO EL                 
+004803* ***************************************************************
+004803* LEE EL PRIMER REGISTRO DEL FICHERO DE ENTRADA Y COMPRUEBA QUE
+004803* SEA UNA CABECERA VALIDA, GUARDANDO EL TOTAL DE REGISTROS DE
+004803* DETALLE QUE DECLARA PARA CONTRASTARLO CON EL TRAILER
+004803* ***************************************************************
+004803 1020-LEE-CABECERA.
+004803
+004803     READ FICHERO-ENT INTO WS-ENTRADA.
+004803     PERFORM 1030-COMPRUEBA-FS-ENTRADA.
+004803
+004803     IF FICHERO-ENT-FIN
+004803        DISPLAY 'FICHERO DE ENTRADA VACIO. FALTA LA CABECERA'
+004803        PERFORM 9999-ERROR
+004803     END-IF.
+004803
+004803     IF NOT TIPO-CABECERA
+004803        DISPLAY 'EL PRIMER REGISTRO DEL FICHERO DE ENTRADA NO'
+004803                ' ES UNA CABECERA VALIDA'
+004803        PERFORM 9999-ERROR
+004803     END-IF.
+004803
+004803     MOVE WS-E-CAB-TOTAL-REG TO WS-CAB-TOTAL-REGISTROS.
+004803
+004803     DISPLAY 'CABECERA: SE ESPERAN' WS-CAB-TOTAL-REGISTROS
+004803             'REGISTROS DE DETALLE'.
+004803
+004803* ***************************************************************
+004803* COMPRUEBA EL FILE STATUS DEVUELTO POR LA ULTIMA LECTURA DE
+004803* FICHERO-ENT. UN VALOR DISTINTO DE 00 (LECTURA CORRECTA) Y DE
+004803* 10 (FIN DE FICHERO) INDICA UNA INCIDENCIA DE E/S NO ESPERADA
+004803* ***************************************************************
+004803 1030-COMPRUEBA-FS-ENTRADA.
+004803
+004803     IF NOT FICHERO-ENT-OK AND NOT FICHERO-ENT-FIN
+004803        DISPLAY 'FILE STATUS INESPERADO EN FICHERO-ENT: '
+004803                FS-ENTRADA
+004803        PERFORM 9999-ERROR
+004803     END-IF.
+004803
+004861* ***************************************************************
+004862* LEE FICHERO-PARM (SI EXISTE) PARA OBTENER LA FRECUENCIA DE
+004863* COMMIT Y EL RANGO DE CONTRATOS ORIGEN DE ESTA EJECUCION. SI EL
+004864* FICHERO NO EXISTE O UN VALOR NO VIENE INFORMADO, SE MANTIENE
+004865* EL VALOR POR DEFECTO
+004866* ***************************************************************
+004866 1050-LEE-PARAMETROS.
+004867
+004868     OPEN INPUT FICHERO-PARM.
+004869     READ FICHERO-PARM INTO WS-PARM-DATOS.
+004870     IF FS-PARM EQUAL '00'
+004870        IF WS-PARM-FRECUENCIA-COMMIT GREATER THAN ZERO
+004870           MOVE WS-PARM-FRECUENCIA-COMMIT TO
+004870                WS-FRECUENCIA-COMMIT
+004870           DISPLAY 'FRECUENCIA DE COMMIT PARAMETRIZADA'
+004870                   WS-FRECUENCIA-COMMIT
+004870        END-IF
+004870        IF WS-PARM-RANGO-FIN GREATER THAN ZERO
+004870           MOVE WS-PARM-RANGO-INICIO      TO WS-RANGO-INICIO
+004870           MOVE WS-PARM-RANGO-FIN         TO WS-RANGO-FIN
+004870           DISPLAY 'RANGO DE PARTICION PARAMETRIZADO'
+004870                   WS-RANGO-INICIO ' - ' WS-RANGO-FIN
+004870        END-IF
+004870     END-IF.
+004870     CLOSE FICHERO-PARM.
+004870
+004870* ***************************************************************
+004870* CARGA EN LA TABLA WS-CAMBIO-OCU TODOS LOS TIPOS DE CAMBIO
+004870* DEFINIDOS EN FICHERO-CAMBIO (SI EXISTE). SI EL FICHERO NO
+004870* EXISTE, LA TABLA QUEDA VACIA Y SOLO SE PODRAN PROCESAR
+004870* MOVIMIENTOS EN LOS QUE COINCIDAN LAS DIVISAS
+004870* ***************************************************************
+004870 1070-CARGA-TIPOS-CAMBIO.
+004870
+004870     MOVE 0 TO WS-CAMBIO-MAX.
+004870     OPEN INPUT FICHERO-CAMBIO.
+004870     READ FICHERO-CAMBIO INTO WS-CAMBIO-REGISTRO.
+004870     PERFORM UNTIL FICHERO-CAMBIO-FIN
+004870        IF WS-CAMBIO-MAX NOT LESS THAN 100
+004870           DISPLAY 'FICHERO-CAMBIO TIENE MAS DE 100 REGISTROS. '
+004870                   'NO CABEN EN WS-CAMBIO-OCU'
+004870           PERFORM 9999-ERROR
+004870        END-IF
+004870        ADD 1 TO WS-CAMBIO-MAX
+004870        SET WS-IDX-CAMBIO TO WS-CAMBIO-MAX
+004870        MOVE WS-CAMBIO-REG-ORIGEN  TO
+004870             WS-CAMBIO-ORIGEN(WS-IDX-CAMBIO)
+004870        MOVE WS-CAMBIO-REG-DESTINO TO
+004870             WS-CAMBIO-DESTINO(WS-IDX-CAMBIO)
+004870        MOVE WS-CAMBIO-REG-TIPO    TO
+004870             WS-CAMBIO-TIPO(WS-IDX-CAMBIO)
+004870        READ FICHERO-CAMBIO INTO WS-CAMBIO-REGISTRO
+004870     END-PERFORM.
+004870     CLOSE FICHERO-CAMBIO.
+004870
+004871* ***************************************************************
+004872* RECUPERA DE FICHERO-CHK-IN (SI EXISTE) EL NUMERO DE REGISTROS
+004873* DE DETALLE YA CONFIRMADOS EN UNA EJECUCION ANTERIOR, QUEDANDONOS
+004874* CON EL ULTIMO CHECKPOINT ESCRITO. SI EL FICHERO NO EXISTE
+004875* (SELECT OPTIONAL), SE PROCESA DESDE EL PRINCIPIO
+004876* ***************************************************************
+004877 1100-RECUPERA-CHECKPOINT.
+004878
+004879     MOVE 0 TO WS-PUNTO-REINICIO.
+004880
+004881     OPEN INPUT FICHERO-CHK-IN.
+004882     READ FICHERO-CHK-IN INTO WS-PUNTO-REINICIO.
+004883     PERFORM UNTIL FICHERO-CHKIN-FIN
+004884        READ FICHERO-CHK-IN INTO WS-PUNTO-REINICIO
+004885     END-PERFORM.
+004886     CLOSE FICHERO-CHK-IN.
+004887
+004888     IF WS-PUNTO-REINICIO GREATER THAN ZERO
+004889        DISPLAY 'RESTART: SE SALTARAN' WS-PUNTO-REINICIO
+004890                'REGISTROS'
+004891     END-IF.
+004892
+004893* ***************************************************************
+004894* ESCRIBE EN FICHERO-CHK-OUT LA POSICION DE DETALLE HASTA LA QUE
+004895* SE ACABA DE HACER COMMIT, PARA PODER REINICIAR DESDE AHI SI
+004896* LA EJECUCION NO TERMINA BIEN
+004897* ***************************************************************
+004898 1160-ESCRIBE-CHECKPOINT.
+004899
+004899     MOVE WS-CONTADOR-DETALLE TO REG-CHK-OUT.
+004899     WRITE REG-CHK-OUT.
+004899
+004880* *********************************************************
+004890* CALCULAMOS EL ID DEL MOVIMIENTO, RECUPERANDO EL
 004891* MAYOR DE LOS ALMACENADOS EN LA TABLA DE MOVIMIENTO Y            
 004892* SUMANDOLE 1 O PONIENDOLO DIRECTAMENTE A 1 SI EN LA TALBA        
 004893* NO HAY NINGUNO                                                  
@@ -106,11 +513,11 @@
 005041                                                                  
 005050* SI SE PRODUCE ALGUN ERROR, SALIMOS DEL PROGRAMA                 
 005060     IF SQLCODE NOT EQUAL 0                                       
+005070       SET CODERR-SQL-ERROR TO TRUE
 005070       MOVE SQLCODE                       TO WS-S-SQLCODE         
 005080       MOVE 'ERROR AL RECUPERAR CLAVE '   TO WS-S-DESCRIPCION     
 005090                                                                  
-005100       MOVE WS-SALIDA                     TO REG-SALIDA           
-005101       WRITE REG-SALIDA                                           
+005100       PERFORM 2800-ESCRIBE-SALIDA
 005102       PERFORM 9999-ERROR                                         
 005103     END-IF.                                                      
 005110                                                                  
@@ -126,13 +533,27 @@
 005192* ************************************************************    
 005200 2000-PROCESO.                                                    
 005210* ************************************************************    
-005220     DISPLAY 'PROCEDO'.                                           
-005230                                                                  
-005240     ADD 1                 TO WS-COMMIT.                          
-005250     MOVE 'N'              TO WS-ERROR.                           
-005260                                                                  
-005270* COMPROBAMOS QUE EL CONTRATO DESTINO ES CORRECTO.                
-005280     PERFORM 2200-COMPRUEBA-CONTRATO-DES.                         
+005220     DISPLAY 'PROCEDO'.
+005230
+005240     ADD 1                 TO WS-COMMIT.
+005241     ADD 1                 TO WS-CNT-LEIDOS.
+005242     ADD 1                 TO WS-CONTADOR-DETALLE.
+005242     ADD WS-E-IMPORTE      TO WS-TOT-IMPORTE-LEIDO.
+005250     MOVE 'N'              TO WS-ERROR.
+005260
+005261* COMPROBAMOS QUE EL CONTRATO ORIGEN ESTA DENTRO DEL RANGO DE
+005261* PARTICION ASIGNADO A ESTA EJECUCION
+005261     PERFORM 2050-COMPRUEBA-RANGO-PARTICION.
+005261
+005261* COMPROBAMOS QUE EL CONTRATO ORIGEN Y EL DESTINO NO COINCIDAN
+005262     IF WS-ERROR-NO
+005262        PERFORM 2100-COMPRUEBA-MISMO-CONTRATO
+005262     END-IF.
+005263
+005270* COMPROBAMOS QUE EL CONTRATO DESTINO ES CORRECTO.
+005280     IF WS-ERROR-NO
+005280        PERFORM 2200-COMPRUEBA-CONTRATO-DES
+005280     END-IF.
 005290                                                                  
 005291* COMPROBAMOS QUE EL CONTRATO ORIGEN ES CORRECTO.                 
 005292     IF WS-ERROR-NO                                               
@@ -146,59 +567,131 @@
 005300     IF WS-ERROR-NO                                               
 005301         PERFORM 2700-INSERTA-MOVIMIENTO.                         
 005302                                                                  
-005303* INCREMENTAMOS LA CLAVE DEL MOVIMIENTO                           
-005304     IF WS-ERROR-NO                                               
-005305     PERFORM 2400-INCREMENTA-CLAVE-MOV.                           
-005306                                                                  
-005307* SIGUIENTE LECTURA DEL FICHERO DE ENTRADA                        
-005308     READ FICHERO-ENT INTO WS-ENTRADA.                            
-005309                                                                  
-005310     IF WS-COMMIT EQUAL 10                                        
-005311        MOVE 0 TO WS-COMMIT                                       
-005312        EXEC SQL COMMIT END-EXEC                                  
-005313     END-IF.                                                      
-005314                                                                  
-005315* ********************************************************        
-005316* COMPRUEBA QUE EL CONTRATO DESTINO ESTA VIGENTE                  
-005317* ********************************************************        
-005318 2200-COMPRUEBA-CONTRATO-DES.                                     
+005303* INCREMENTAMOS LA CLAVE DEL MOVIMIENTO
+005304     IF WS-ERROR-NO
+005305     PERFORM 2400-INCREMENTA-CLAVE-MOV.
+005305
+005305* ACTUALIZAMOS LOS CONTADORES DEL INFORME DE CONTROL
+005305     IF WS-ERROR-NO
+005305        ADD 1                        TO WS-CNT-POSTADOS
+005305        ADD WS-E-IMPORTE             TO WS-TOT-IMPORTE
+005305        MOVE WS-MONEDA-CONTRATO-ORIGEN  TO WS-RECON-MONEDA-CLAVE
+005305        MOVE WS-IMPORTE-ORIGEN-CONV     TO WS-RECON-IMPORTE-CLAVE
+005305        SET WS-RECON-LADO-DEBITO        TO TRUE
+005305        PERFORM 2650-ACUMULA-RECONCILIACION
+005305        MOVE WS-MONEDA-CONTRATO-DESTINO TO WS-RECON-MONEDA-CLAVE
+005305        MOVE WS-IMPORTE-DESTINO-CONV    TO WS-RECON-IMPORTE-CLAVE
+005305        SET WS-RECON-LADO-CREDITO       TO TRUE
+005305        PERFORM 2650-ACUMULA-RECONCILIACION
+005305     ELSE
+005305        IF CODERR-FUERA-RANGO
+005305           ADD 1          TO WS-CNT-FUERA-RANGO
+005305        ELSE
+005305           ADD 1          TO WS-CNT-RECHAZADOS
+005305        END-IF
+005305     END-IF.
+005306
+005307* SIGUIENTE LECTURA DEL FICHERO DE ENTRADA
+005308     READ FICHERO-ENT INTO WS-ENTRADA.
+005308     PERFORM 1030-COMPRUEBA-FS-ENTRADA.
+005309
+005310     IF WS-COMMIT EQUAL WS-FRECUENCIA-COMMIT
+005311        MOVE 0 TO WS-COMMIT
+005312        EXEC SQL COMMIT END-EXEC
+005312     PERFORM 1160-ESCRIBE-CHECKPOINT
+005313     END-IF.
+005314
+005314* ***************************************************************
+005314* COMPRUEBA QUE EL CONTRATO ORIGEN DEL MOVIMIENTO ESTA DENTRO DEL
+005314* RANGO DE PARTICION ASIGNADO A ESTA EJECUCION. PERMITE REPARTIR
+005314* UNA MISMA VENTANA DE PROCESO ENTRE VARIAS EJECUCIONES
+005314* CONCURRENTES DE BANCO01 SIN QUE DOS DE ELLAS ACTUALICEN A LA
+005314* VEZ EL MISMO CONTRATO
+005314* ***************************************************************
+005314 2050-COMPRUEBA-RANGO-PARTICION.
+
+005314     IF WS-E-CONT-ORIGEN LESS THAN WS-RANGO-INICIO
+005314        OR WS-E-CONT-ORIGEN GREATER THAN WS-RANGO-FIN
+005314       SET CODERR-FUERA-RANGO          TO TRUE
+005314       MOVE 0                          TO WS-S-SQLCODE
+005314       MOVE 'CONTRATO ORIGEN FUERA DEL RANGO DE ESTA EJECUCION'
+005314                                       TO WS-S-DESCRIPCION
+
+005314       PERFORM 2800-ESCRIBE-SALIDA
+
+005314       MOVE 'S'                        TO WS-ERROR
+005314     END-IF.
+
+005314* ***************************************************************
+005314* COMPRUEBA QUE EL CONTRATO ORIGEN Y EL CONTRATO DESTINO DEL
+005314* MOVIMIENTO NO SEAN EL MISMO. UN MOVIMIENTO CON EL MISMO
+005314* CONTRATO EN ORIGEN Y DESTINO NO ES UNA TRANSFERENCIA REAL
+005314* ***************************************************************
+005314 2100-COMPRUEBA-MISMO-CONTRATO.
+005314
+005314     IF WS-E-CONT-ORIGEN EQUAL WS-E-CONT-DESTINO
+005314       SET CODERR-MISMO-CONTRATO       TO TRUE
+005314       MOVE 0                          TO WS-S-SQLCODE
+005314       MOVE 'CONTRATO ORIGEN Y DESTINO COINCIDEN. MOVIMIENTO'
+005314                                       TO WS-S-DESCRIPCION
+005314
+005314       PERFORM 2800-ESCRIBE-SALIDA
+005314
+005314       MOVE 'S'                        TO WS-ERROR
+005314     END-IF.
+005314
+005315* ********************************************************
+005316* COMPRUEBA QUE EL CONTRATO DESTINO ESTA VIGENTE
+005317* ********************************************************
+005318 2200-COMPRUEBA-CONTRATO-DES.
 005319                                                                  
 005320     DISPLAY 'COMPROBAMOS ESTADO CONTRATO DESTINO'.               
 005321                                                                  
 005322* RECUPERAMOS EL IMPORTE DEL CONTRATO ORIGEN DEL MOVIMIENTO       
 005323     MOVE WS-E-CONT-DESTINO     TO CLAVE-CONTRATO OF DCLCONTRATO. 
 005324                                                                  
-005325     EXEC SQL                                                     
-005326        SELECT  ESTADO                                            
-005327          INTO :DCLCONTRATO.ESTADO                                
-005328          FROM  IBMUSER.CONTRATO                                  
-005329         WHERE  CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO      
-005330     END-EXEC.                                                    
+005325     EXEC SQL
+005326        SELECT  ESTADO, MONEDA
+005327          INTO :DCLCONTRATO.ESTADO, :DCLCONTRATO.MONEDA
+005328          FROM  IBMUSER.CONTRATO
+005329         WHERE  CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO
+005330     END-EXEC.
 005331                                                                  
 005332* EN CASO DE ERROR SALIMOS DEL PROGRAMA                           
 005333     IF SQLCODE NOT EQUAL 0                                       
+005070       SET CODERR-SQL-ERROR TO TRUE
 005334       MOVE SQLCODE                      TO WS-S-SQLCODE          
 005335       MOVE 'ERROR AL RECUPERAR ESTADO DESTINO'                   
 005336                                         TO WS-S-DESCRIPCION      
 005337                                                                  
-005338       MOVE WS-SALIDA                    TO REG-SALIDA            
-005339       WRITE REG-SALIDA                                           
+005338       PERFORM 2800-ESCRIBE-SALIDA
 005340       PERFORM 9999-ERROR                                         
 005341     END-IF.                                                      
-005342       IF ESTADO OF DCLCONTRATO NOT EQUAL 'V'                     
-005343         MOVE 0                             TO WS-S-SQLCODE       
-005344         MOVE 'CONTRATO DESTINO NO OPERATIVO. MOVIMIENTO ERRONEO' 
+005342       IF ESTADO OF DCLCONTRATO NOT EQUAL 'V'
+005342         SET CODERR-DESTINO-NOVIG           TO TRUE
+005343         MOVE 0                             TO WS-S-SQLCODE
+005344         MOVE 'CONTRATO DESTINO NO OPERATIVO. MOVIMIENTO ERRONEO'
 005345                                            TO WS-S-DESCRIPCION   
 005346                                                                  
 005376                                                                  
-005377         MOVE WS-SALIDA                     TO REG-SALIDA         
-005378         WRITE REG-SALIDA                                         
+005377         PERFORM 2800-ESCRIBE-SALIDA
 005379                                                                  
-005380         MOVE 'S'                           TO WS-ERROR           
-005381     END-IF.                                                      
-005382                                                                  
-005383* *************************************************************** 
-005384* COMPRUEBA QUE EL CONTRATO ORIGEN PUEDE SOPORTAR EL MOVIMIENTO   
+005380         MOVE 'S'                           TO WS-ERROR
+005381     END-IF.
+005381
+005381* CONVERTIMOS EL IMPORTE DEL MOVIMIENTO A LA DIVISA DEL
+005381* CONTRATO DESTINO, PARA PODER ABONARSELO MAS ADELANTE
+005381     IF WS-ERROR-NO
+005381        MOVE WS-E-MONEDA             TO WS-CONV-MONEDA-ORIGEN
+005381        MOVE MONEDA OF DCLCONTRATO   TO WS-CONV-MONEDA-DESTINO
+005381        MOVE MONEDA OF DCLCONTRATO   TO WS-MONEDA-CONTRATO-DESTINO
+005381        MOVE WS-E-IMPORTE            TO WS-CONV-IMPORTE-ENTRADA
+005381        PERFORM 2600-CONVIERTE-IMPORTE
+005381        MOVE WS-CONV-IMPORTE-SALIDA  TO WS-IMPORTE-DESTINO-CONV
+005381     END-IF.
+005382
+005383* ***************************************************************
+005384* COMPRUEBA QUE EL CONTRATO ORIGEN PUEDE SOPORTAR EL MOVIMIENTO
 005385* CONTROLANDO QUE EL ESTADO SEA ABIERTO Y QUE EL IMPORTE FINAL    
 005386* ES MAYOR QUE CERO                                               
 005387* *************************************************************** 
@@ -210,55 +703,72 @@
 005393* RECUPERAMOS EL IMPORTE DEL CONTRATO ORIGEN DEL MOVIMIENTO       
 005394     MOVE WS-E-CONT-ORIGEN TO CLAVE-CONTRATO OF DCLCONTRATO.      
 005395                                                                  
-005396     EXEC SQL                                                     
-005397        SELECT  IMPORTE, ESTADO                                   
-005398          INTO :DCLCONTRATO.IMPORTE, :DCLCONTRATO.ESTADO          
-005399          FROM  IBMUSER.CONTRATO                                  
-005400         WHERE  CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO      
-005401     END-EXEC.                                                    
+005396     EXEC SQL
+005397        SELECT  IMPORTE, ESTADO, LIMITE_DESCUBIERTO, MONEDA
+005398          INTO :DCLCONTRATO.IMPORTE, :DCLCONTRATO.ESTADO,
+005398               :DCLCONTRATO.LIMITE-DESCUBIERTO,
+005398               :DCLCONTRATO.MONEDA
+005399          FROM  IBMUSER.CONTRATO
+005400         WHERE  CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO
+005401     END-EXEC.
 005402                                                                  
 005403* DISPLAY 'PROCESO'    IMOS DEL PROGRAMA                          
 005404     IF SQLCODE NOT EQUAL 0                                       
+005070       SET CODERR-SQL-ERROR TO TRUE
 005405       MOVE SQLCODE                         TO WS-S-SQLCODE       
 005406       MOVE 'ERROR AL RECUPERAR IMPORTE ORIGEN'                   
 005407                                            TO WS-S-DESCRIPCION   
 005408                                                                  
-005409       MOVE WS-SALIDA                       TO REG-SALIDA         
-005410       WRITE REG-SALIDA                                           
+005409       PERFORM 2800-ESCRIBE-SALIDA
 005411       PERFORM 9999-ERROR                                         
 005412     END-IF.                                                      
 005413                                                                  
 005414     DISPLAY 'CALCULAMOS EL NUEVO IMPORTE'.                       
 005415                                                                  
-005416* CALCULAMOS EL NUEVO IMPORTE DEL CONTRATO, RESTANDOLE AL INICIAL 
-005417* EL IMPORTE DEL MOVIMIENTO                                       
-005418     COMPUTE IMPORTE OF DCLCONTRATO = IMPORTE OF DCLCONTRATO -    
-005419             WS-E-IMPORTE.                                        
-005420                                                                  
-005421* EN CASO DE QUE EL IMPORTE CALCULADO SEA MENOR QUE CERO,         
-005422* NO PODEMOS CONTINUAR, PORQUE UN CONTRATO NO PUEDE QUEDAR        
-005423* AL DESCUBIERTO.                                                 
-005424     IF ESTADO OF DCLCONTRATO NOT EQUAL 'V'                       
-005425       MOVE 0                             TO WS-S-SQLCODE         
-005426       MOVE 'CONTRATO ORIGEN NO OPERATIVO. MOVIMIENTO ERRONEO'    
-005427                                          TO WS-S-DESCRIPCION     
-005432                                                                  
-005433       MOVE WS-SALIDA                     TO REG-SALIDA           
-005434       WRITE REG-SALIDA                                           
-005435                                                                  
-005436       MOVE 'S'                           TO WS-ERROR             
-005437     ELSE                                                         
-005438       IF IMPORTE OF DCLCONTRATO LESS THAN ZERO                   
-005439         MOVE 0                             TO WS-S-SQLCODE       
-005440         MOVE 'CONTRATO ORIGEN AL DESCUBIERTO.MOVIMIENTO ERRONEO' 
-005441                                            TO WS-S-DESCRIPCION   
-005442                                                                  
-005443         MOVE WS-SALIDA                     TO REG-SALIDA         
-005444         WRITE REG-SALIDA                                         
-005445                                                                  
-005446         MOVE 'S'                           TO WS-ERROR           
-005447       END-IF                                                     
-005448     END-IF.                                                      
+005416* CONVERTIMOS EL IMPORTE DEL MOVIMIENTO A LA DIVISA DEL CONTRATO
+005416* ORIGEN, PARA PODER CARGARSELO A CONTINUACION
+005416     IF WS-ERROR-NO
+005416        MOVE WS-E-MONEDA             TO WS-CONV-MONEDA-ORIGEN
+005416        MOVE MONEDA OF DCLCONTRATO   TO WS-CONV-MONEDA-DESTINO
+005416        MOVE MONEDA OF DCLCONTRATO   TO WS-MONEDA-CONTRATO-ORIGEN
+005416        MOVE WS-E-IMPORTE            TO WS-CONV-IMPORTE-ENTRADA
+005416        PERFORM 2600-CONVIERTE-IMPORTE
+005416        MOVE WS-CONV-IMPORTE-SALIDA  TO WS-IMPORTE-ORIGEN-CONV
+005416     END-IF.
+005417* CALCULAMOS EL NUEVO IMPORTE DEL CONTRATO, RESTANDOLE AL INICIAL
+005417* EL IMPORTE DEL MOVIMIENTO
+005418     IF WS-ERROR-NO
+005418        COMPUTE IMPORTE OF DCLCONTRATO = IMPORTE OF DCLCONTRATO -
+005419                WS-IMPORTE-ORIGEN-CONV
+005420     END-IF.
+005421* EN CASO DE QUE EL IMPORTE CALCULADO SEA MENOR QUE EL LIMITE DE
+005422* DESCUBIERTO PACTADO PARA EL CONTRATO, NO PODEMOS CONTINUAR.
+005423* SI EL CONTRATO NO TIENE LIMITE PACTADO, LIMITE-DESCUBIERTO
+005423* VALE CERO Y EL COMPORTAMIENTO ES EL DE SIEMPRE.
+005424     IF WS-ERROR-NO
+005424     IF ESTADO OF DCLCONTRATO NOT EQUAL 'V'
+005424       SET CODERR-ORIGEN-NOVIG            TO TRUE
+005425       MOVE 0                             TO WS-S-SQLCODE
+005426       MOVE 'CONTRATO ORIGEN NO OPERATIVO. MOVIMIENTO ERRONEO'
+005427                                          TO WS-S-DESCRIPCION
+005432
+005433       PERFORM 2800-ESCRIBE-SALIDA
+005435
+005436       MOVE 'S'                           TO WS-ERROR
+005437     ELSE
+005438       IF IMPORTE OF DCLCONTRATO LESS THAN
+005438          (0 - LIMITE-DESCUBIERTO OF DCLCONTRATO)
+005438         SET CODERR-ORIGEN-DESCUB          TO TRUE
+005439         MOVE 0                             TO WS-S-SQLCODE
+005440         MOVE 'CONTRATO ORIGEN AL DESCUBIERTO.MOVIMIENTO ERRONEO'
+005441                                            TO WS-S-DESCRIPCION
+005442
+005443         PERFORM 2800-ESCRIBE-SALIDA
+005445
+005446         MOVE 'S'                           TO WS-ERROR
+005447       END-IF
+005448     END-IF
+005448     END-IF.
 005449                                                                  
 005450* *************************************************************** 
 005451* ACTUALIZAMOS LOS IMPORTES DE LOS CONTRATO ORIGEN Y DESTINO      
@@ -276,12 +786,12 @@
 005463                                                                  
 005464* EN CASO DE ERROR SALIMOS DEL PROGRAMA                           
 005465     IF SQLCODE NOT EQUAL 0                                       
+005070       SET CODERR-SQL-ERROR TO TRUE
 005466       MOVE SQLCODE                      TO WS-S-SQLCODE          
 005467       MOVE 'ERROR AL ACTUALIZAR IMPORTE ORIGEN'                  
 005468                                         TO WS-S-DESCRIPCION      
 005469                                                                  
-005470       MOVE WS-SALIDA                    TO REG-SALIDA            
-005471       WRITE REG-SALIDA                                           
+005470       PERFORM 2800-ESCRIBE-SALIDA
 005472       PERFORM 9999-ERROR                                         
 005473     END-IF.                                                      
 005474                                                                  
@@ -297,20 +807,20 @@
 005484                                                                  
 005485* EN CASO DE ERROR SALIMOS DEL PROGRAMA                           
 005486     IF SQLCODE NOT EQUAL 0                                       
+005070       SET CODERR-SQL-ERROR TO TRUE
 005487       MOVE SQLCODE                       TO WS-S-SQLCODE         
 005488       MOVE 'ERROR AL RECUPERAR IMPORTE DESTINO'                  
 005489                                          TO WS-S-DESCRIPCION     
 005490                                                                  
-005491       MOVE WS-SALIDA                    TO REG-SALIDA            
-005492       WRITE REG-SALIDA                                           
+005491       PERFORM 2800-ESCRIBE-SALIDA
 005493       PERFORM 9999-ERROR                                         
 005494     END-IF.                                                      
 005495                                                                  
-005496* CALCULAMOS EL IMPORTE DEL CONTRATO DESTINO, SUMANDOLE EL DEL    
-005497* MOVIMIENTO                                                      
-005498     COMPUTE IMPORTE OF DCLCONTRATO = IMPORTE OF DCLCONTRATO +    
-005499             WS-E-IMPORTE.                                        
-005500                                                                  
+005496* CALCULAMOS EL IMPORTE DEL CONTRATO DESTINO, SUMANDOLE EL DEL
+005497* MOVIMIENTO, YA CONVERTIDO A LA DIVISA DEL CONTRATO DESTINO
+005498     COMPUTE IMPORTE OF DCLCONTRATO = IMPORTE OF DCLCONTRATO +
+005499             WS-IMPORTE-DESTINO-CONV.
+005500
 005501* ACTUALIZAMOS EL IMPORTE DEL CONTRATO DESTINO                    
 005502     EXEC SQL                                                     
 005503       UPDATE  IBMUSER.CONTRATO                                   
@@ -320,51 +830,173 @@
 005507                                                                  
 005508* EN CASO DE ERROE SALIMOS DEL PROGRAMA                           
 005509     IF SQLCODE NOT EQUAL 0                                       
+005070       SET CODERR-SQL-ERROR TO TRUE
 005510       MOVE SQLCODE                       TO WS-S-SQLCODE         
 005511       MOVE 'ERROR AL ACTUALIZAR IMPORTE DESTINO'                 
 005512                                          TO WS-S-DESCRIPCION     
 005513                                                                  
-005514       MOVE WS-SALIDA                    TO REG-SALIDA            
-005515       WRITE REG-SALIDA                                           
+005514       PERFORM 2800-ESCRIBE-SALIDA
 005516       PERFORM 9999-ERROR                                         
 005517     END-IF.                                                      
-005518                                                                  
-005519* **************************************************************  
-005520* INCREMENTA EN 1 LA CLAVE DEL MOVIMIENTO ANTES DE INSERTARLA     
-005521* EN LA TABLA DE MOVIMIENTO                                       
-005522* **************************************************************  
-005523 2700-INSERTA-MOVIMIENTO.                                         
+005518
+005518* ***************************************************************
+005518* CONVIERTE WS-CONV-IMPORTE-ENTRADA, EXPRESADO EN LA DIVISA
+005518* WS-CONV-MONEDA-ORIGEN, A LA DIVISA WS-CONV-MONEDA-DESTINO,
+005518* DEVOLVIENDO EL RESULTADO EN WS-CONV-IMPORTE-SALIDA. SI NO HAY
+005518* TIPO DE CAMBIO DEFINIDO ENTRE AMBAS DIVISAS, SE RECHAZA EL
+005518* MOVIMIENTO A FICHERO-SAL
+005518* ***************************************************************
+005518 2600-CONVIERTE-IMPORTE.
+005518
+005518     IF WS-CONV-MONEDA-ORIGEN EQUAL WS-CONV-MONEDA-DESTINO
+005518        MOVE WS-CONV-IMPORTE-ENTRADA TO WS-CONV-IMPORTE-SALIDA
+005518     ELSE
+005518        MOVE 1                       TO WS-CONV-TIPO-CAMBIO
+005518        MOVE 'S'                     TO WS-ERROR
+005518        IF WS-CAMBIO-MAX GREATER THAN ZERO
+005518           SET WS-IDX-CAMBIO TO 1
+005518           SEARCH WS-CAMBIO-OCU
+005518              AT END
+005518                 CONTINUE
+005518              WHEN WS-CAMBIO-ORIGEN(WS-IDX-CAMBIO) EQUAL
+005518                   WS-CONV-MONEDA-ORIGEN
+005518                   AND WS-CAMBIO-DESTINO(WS-IDX-CAMBIO) EQUAL
+005518                   WS-CONV-MONEDA-DESTINO
+005518                 MOVE WS-CAMBIO-TIPO(WS-IDX-CAMBIO) TO
+005518                      WS-CONV-TIPO-CAMBIO
+005518                 MOVE 'N'             TO WS-ERROR
+005518           END-SEARCH
+005518        END-IF
+005518        IF WS-ERROR-SI
+005518           SET CODERR-CAMBIO-NO-DISP        TO TRUE
+005518           MOVE 0                           TO WS-S-SQLCODE
+005518           MOVE 'NO EXISTE TIPO DE CAMBIO ENTRE LAS DIVISAS'
+005518                                            TO WS-S-DESCRIPCION
+005518
+005518           PERFORM 2800-ESCRIBE-SALIDA
+005518        END-IF
+005518        COMPUTE WS-CONV-IMPORTE-SALIDA =
+005518                WS-CONV-IMPORTE-ENTRADA * WS-CONV-TIPO-CAMBIO
+005518     END-IF.
+005518
+005519* **************************************************************
+005519* ACUMULA EN WS-TABLA-RECON (CUADRE DIARIO DEBE/HABER) EL IMPORTE
+005519* DE WS-RECON-IMPORTE-CLAVE, EN EL LADO (DEBE U HABER)
+005519* Y LA DIVISA (WS-RECON-MONEDA-CLAVE) INDICADOS, BUSCANDO O DANDO
+005519* DE ALTA LA DIVISA EN LA TABLA SI ES LA PRIMERA VEZ QUE SE VE EN
+005519* ESTA EJECUCION
+005519* **************************************************************
+005519 2650-ACUMULA-RECONCILIACION.
+005519
+005519     SET WS-IDX-RECON TO 1.
+005519     IF WS-RECON-MAX GREATER THAN ZERO
+005519        SEARCH WS-RECON-OCU
+005519           AT END
+005519              PERFORM 2660-ANADE-DIVISA-RECON
+005519           WHEN WS-RECON-MONEDA(WS-IDX-RECON) EQUAL
+005519                WS-RECON-MONEDA-CLAVE
+005519              CONTINUE
+005519        END-SEARCH
+005519     ELSE
+005519        PERFORM 2660-ANADE-DIVISA-RECON
+005519     END-IF.
+005519
+005519     IF WS-RECON-LADO-DEBITO
+005519        ADD WS-RECON-IMPORTE-CLAVE
+005519          TO WS-RECON-DEBITADO(WS-IDX-RECON)
+005519     ELSE
+005519        ADD WS-RECON-IMPORTE-CLAVE
+005519          TO WS-RECON-ACREDITADO(WS-IDX-RECON)
+005519     END-IF.
+005519
+005519* **************************************************************
+005519* DA DE ALTA UNA NUEVA DIVISA EN WS-TABLA-RECON CON LOS
+005519* ACUMULADORES DEBE/HABER A CERO
+005519* **************************************************************
+005519 2660-ANADE-DIVISA-RECON.
+005519
+005519     IF WS-RECON-MAX NOT LESS THAN 20
+005519        DISPLAY 'MAS DE 20 DIVISAS DE LIQUIDACION DISTINTAS EN '
+005519                'ESTA EJECUCION. NO CABEN EN WS-RECON-OCU'
+005519        PERFORM 9999-ERROR
+005519     END-IF.
+005519
+005519     ADD 1 TO WS-RECON-MAX.
+005519     SET WS-IDX-RECON TO WS-RECON-MAX.
+005519     MOVE WS-RECON-MONEDA-CLAVE
+005519       TO WS-RECON-MONEDA(WS-IDX-RECON).
+005519     MOVE 0 TO WS-RECON-DEBITADO(WS-IDX-RECON).
+005519     MOVE 0 TO WS-RECON-ACREDITADO(WS-IDX-RECON).
+005519
+005520* **************************************************************
+005521* INCREMENTA EN 1 LA CLAVE DEL MOVIMIENTO ANTES DE INSERTARLA
+005522* EN LA TABLA DE MOVIMIENTO
+005522* **************************************************************
+005523 2700-INSERTA-MOVIMIENTO.
 005524                                                                  
 005525     DISPLAY 'INSERTAMOS DATOS DE MOVIMIENTO'.                    
 005526                                                                  
-005527* MOVEMOS LOS CAMPOS DEL REGISTRO LEIDO A LAS VARIABLES HOST      
-005528     MOVE WS-E-CONT-ORIGEN     TO ORIGEN.                         
-005529     MOVE WS-E-CONT-DESTINO    TO DESTINO.                        
-005530     MOVE WS-E-IMPORTE         TO IMPORTE     OF DCLMOVIMIENTO.   
-005531     MOVE WS-E-DESCRIPCION     TO DESCRIPCION OF DCLMOVIMIENTO.   
-005532                                                                  
-005533* INSERTAMOS EL REGISTRO EN LA TABLA                              
-005534     EXEC SQL                                                     
-005535         INSERT INTO IBMUSER.MOVIMIENTO                           
-005536               (CLAVE_MOVIMIENTO,                                 
-005537                ORIGEN,                                           
-005538                DESTINO,                                          
-005539                DESCRIPCION,                                      
-005540                IMPORTE)                                          
-005542        VALUES (:CLAVE-MOVIMIENTO,                                
-005543                :ORIGEN,                                          
-005544                :DESTINO,                                         
-005545                :DCLMOVIMIENTO.DESCRIPCION,                       
-005546                :DCLMOVIMIENTO.IMPORTE)                           
-005548     END-EXEC.                                                    
+005527* MOVEMOS LOS CAMPOS DEL REGISTRO LEIDO A LAS VARIABLES HOST
+005528     MOVE WS-E-CONT-ORIGEN     TO ORIGEN.
+005529     MOVE WS-E-CONT-DESTINO    TO DESTINO.
+005530     MOVE WS-E-IMPORTE         TO IMPORTE     OF DCLMOVIMIENTO.
+005531     MOVE WS-E-DESCRIPCION     TO DESCRIPCION OF DCLMOVIMIENTO.
+005531     MOVE WS-E-MONEDA          TO MONEDA      OF DCLMOVIMIENTO.
+005531
+005531* OBTENEMOS LA FECHA Y HORA ACTUAL DEL SISTEMA PARA EL MOVIMIENTO
+005531     MOVE FUNCTION CURRENT-DATE TO WS-FECHA-SISTEMA.
+005531     STRING WS-FS-ANO           DELIMITED BY SIZE
+005531            '-'                 DELIMITED BY SIZE
+005531            WS-FS-MES           DELIMITED BY SIZE
+005531            '-'                 DELIMITED BY SIZE
+005531            WS-FS-DIA           DELIMITED BY SIZE
+005531            '-'                 DELIMITED BY SIZE
+005531            WS-FS-HORA          DELIMITED BY SIZE
+005531            '.'                 DELIMITED BY SIZE
+005531            WS-FS-MINUTO        DELIMITED BY SIZE
+005531            '.'                 DELIMITED BY SIZE
+005531            WS-FS-SEGUNDO       DELIMITED BY SIZE
+005531            '.'                 DELIMITED BY SIZE
+005531            WS-FS-CENTESIMAS    DELIMITED BY SIZE
+005531            '0000'              DELIMITED BY SIZE
+005531       INTO WS-TIMESTAMP-MOVIMIENTO
+005531     END-STRING.
+005531     MOVE WS-TIMESTAMP-MOVIMIENTO TO FECHA-MOVIMIENTO
+005531                                     OF DCLMOVIMIENTO.
+005531
+005531* OBTENEMOS EL IDENTIFICADOR DEL JOB QUE EJECUTA EL PROGRAMA
+005531     DISPLAY 'JOBNAME' UPON ENVIRONMENT-NAME.
+005531     ACCEPT WS-JOB-ID FROM ENVIRONMENT-VALUE.
+005531     MOVE WS-JOB-ID               TO JOB-ID OF DCLMOVIMIENTO.
+005532
+005533* INSERTAMOS EL REGISTRO EN LA TABLA
+005534     EXEC SQL
+005535         INSERT INTO IBMUSER.MOVIMIENTO
+005536               (CLAVE_MOVIMIENTO,
+005537                ORIGEN,
+005538                DESTINO,
+005539                DESCRIPCION,
+005540                IMPORTE,
+005541                FECHA_MOVIMIENTO,
+005541                JOB_ID,
+005541                MONEDA)
+005542        VALUES (:CLAVE-MOVIMIENTO,
+005543                :ORIGEN,
+005544                :DESTINO,
+005545                :DCLMOVIMIENTO.DESCRIPCION,
+005546                :DCLMOVIMIENTO.IMPORTE,
+005546                :DCLMOVIMIENTO.FECHA-MOVIMIENTO,
+005546                :DCLMOVIMIENTO.JOB-ID,
+005546                :DCLMOVIMIENTO.MONEDA)
+005548     END-EXEC.
 005549                                                                  
 005550* EN CASO DE ERROR TERMINAMOS EL PROGRAMA                         
 005551     IF SQLCODE NOT EQUAL 0                                       
+005070       SET CODERR-SQL-ERROR TO TRUE
 005552       MOVE SQLCODE                       TO WS-S-SQLCODE         
 005553       MOVE 'ERROR AL INSERTAR MOVIMIENTO' TO WS-S-DESCRIPCION    
 005554                                                                  
-005555       MOVE WS-SALIDA                     TO REG-SALIDA           
-005556       WRITE REG-SALIDA                                           
+005555       PERFORM 2800-ESCRIBE-SALIDA
 005557       PERFORM 9999-ERROR                                         
 005558     END-IF.                                                      
 005559                                                                  
@@ -378,21 +1010,289 @@
 005567                                                                  
 005568* CALCULAMOS EL SIGUIENTE ID DE MOVIMIENTO, SUMANDO 1 AL ANTERIOR 
 005569     COMPUTE CLAVE-MOVIMIENTO = CLAVE-MOVIMIENTO + 1.             
-005570                                                                  
-005571* *************************************************************** 
-005572* PARRAFO DE FIN DEL PROGRAMA                                     
-005580* *************************************************************** 
-006600 3000-FIN.                                                        
-006610                                                                  
-006620     DISPLAY 'FIN'.                                               
-006621                                                                  
-006622* CERRAMOS FICHEROS Y DEVOLVEMOS EL CONTROL AL S.O.               
-006623     CLOSE FICHERO-ENT.                                           
-006624     CLOSE FICHERO-SAL.                                           
-006625     STOP RUN.                                                    
-006630                                                                  
-006640* **************************************************************  
-006650* PARRAFO DE ERROR.REALIZAMOS UN ROLLBACK DE LA BASE DE DATOS     
+005570
+005571* ***************************************************************
+005571* ESCRIBE EL REGISTRO WS-SALIDA EN FICHERO-SAL Y COMPRUEBA QUE
+005571* LA ESCRITURA HAYA SIDO CORRECTA
+005571* ***************************************************************
+005571 2800-ESCRIBE-SALIDA.
+
+005571     MOVE WS-SALIDA                     TO REG-SALIDA.
+005571     WRITE REG-SALIDA.
+
+005571     IF NOT FICHERO-SAL-OK
+005571        DISPLAY 'FILE STATUS INESPERADO EN FICHERO-SAL: '
+005571                FS-SALIDA
+005571        PERFORM 9999-ERROR
+005571     END-IF.
+
+005571* ***************************************************************
+005571* COMPRUEBA EL TRAILER DEL FICHERO DE ENTRADA CONTRA LOS
+005571* TOTALES DE CONTROL ACUMULADOS DURANTE EL PROCESO. SI NO HAY
+005571* TRAILER, O LOS TOTALES NO CUADRAN, EL FICHERO SE CONSIDERA
+005571* INCOMPLETO O CORRUPTO Y SE ABORTA EL PROCESO
+005571* ***************************************************************
+005571 2900-COMPRUEBA-TRAILER.
+005571
+005571     IF NOT TIPO-TRAILER
+005571        DISPLAY 'FALTA EL REGISTRO TRAILER DEL FICHERO DE'
+005571                ' ENTRADA'
+005571        PERFORM 9999-ERROR
+005571     END-IF.
+005571
+005571     IF WS-E-TRA-TOTAL-REG NOT EQUAL WS-CNT-LEIDOS
+005571        DISPLAY 'EL TOTAL DE REGISTROS DEL TRAILER NO COINCIDE'
+005571                ' CON LOS REGISTROS LEIDOS'
+005571        PERFORM 9999-ERROR
+005571     END-IF.
+005571
+005571     IF WS-E-TRA-IMPORTE-TOT NOT EQUAL WS-TOT-IMPORTE-LEIDO
+005571        DISPLAY 'EL IMPORTE TOTAL DEL TRAILER NO COINCIDE CON'
+005571                ' EL IMPORTE TOTAL DE LOS REGISTROS LEIDOS'
+005571        PERFORM 9999-ERROR
+005571     END-IF.
+005571
+005571     IF WS-CAB-TOTAL-REGISTROS NOT EQUAL WS-CNT-LEIDOS
+005571        DISPLAY 'EL TOTAL DE REGISTROS DE LA CABECERA NO'
+005571                ' COINCIDE CON LOS REGISTROS LEIDOS'
+005571        PERFORM 9999-ERROR
+005571     END-IF.
+005571
+005572* ***************************************************************
+005572* PARRAFO DE FIN DEL PROGRAMA
+005580* ***************************************************************
+006600 3000-FIN.
+006610
+006620     DISPLAY 'FIN'.
+006621
+006621* CONFIRMAMOS LOS ULTIMOS CAMBIOS PENDIENTES
+006621     EXEC SQL COMMIT END-EXEC.
+006621
+006621* ESCRIBIMOS EL INFORME DE CONTROL DE LA EJECUCION
+006621     PERFORM 3100-ESCRIBE-INFORME.
+006621
+006622* CERRAMOS FICHEROS Y DEVOLVEMOS EL CONTROL AL S.O.
+006623     CLOSE FICHERO-ENT.
+006624     CLOSE FICHERO-SAL.
+006624     CLOSE FICHERO-INF.
+006624     CLOSE FICHERO-CHK-OUT.
+006625     STOP RUN.
+006630
+006631* ***************************************************************
+006632* ESCRIBE EL INFORME DE CONTROL CON LOS TOTALES DE LA EJECUCION
+006633* (REGISTROS LEIDOS, POSTADOS EN MOVIMIENTO, RECHAZADOS A
+006634* FICHERO-SAL, E IMPORTE TOTAL MOVIDO), PARA QUE OPERACION PUEDA
+006635* VERIFICAR EL RESULTADO DEL PROCESO SIN REVISAR FICHERO-SAL
+006636* ***************************************************************
+006637 3100-ESCRIBE-INFORME.
+006638
+006639     MOVE SPACES                    TO WS-LINEA-INFORME.
+006640     MOVE 'BANCO01 - INFORME DE CONTROL DE EJECUCION'
+006641                                     TO WS-LIN-ETIQUETA.
+006642     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006643     WRITE REG-INFORME.
+006644
+006645     MOVE SPACES                    TO WS-LINEA-INFORME.
+006646     MOVE 'REGISTROS LEIDOS DE FICHERO-ENT'
+006647                                     TO WS-LIN-ETIQUETA.
+006648     MOVE WS-CNT-LEIDOS              TO WS-LIN-VALOR.
+006649     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006650     WRITE REG-INFORME.
+006651
+006652     MOVE SPACES                    TO WS-LINEA-INFORME.
+006653     MOVE 'MOVIMIENTOS POSTADOS EN IBMUSER.MOVIMIENTO'
+006654                                     TO WS-LIN-ETIQUETA.
+006655     MOVE WS-CNT-POSTADOS            TO WS-LIN-VALOR.
+006656     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006657     WRITE REG-INFORME.
+006658
+006659     MOVE SPACES                    TO WS-LINEA-INFORME.
+006660     MOVE 'REGISTROS RECHAZADOS A FICHERO-SAL (INCIDENCIAS)'
+006661                                     TO WS-LIN-ETIQUETA.
+006662     MOVE WS-CNT-RECHAZADOS          TO WS-LIN-VALOR.
+006663     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006664     WRITE REG-INFORME.
+006665
+006665* LOS RECHAZADOS POR NO PERTENECER AL RANGO DE PARTICION DE ESTA
+006665* EJECUCION NO SON INCIDENCIAS: SE ESPERA QUE OTRA EJECUCION
+006665* CONCURRENTE, CON EL RANGO COMPLEMENTARIO, LOS PROCESE. SE
+006665* INFORMAN APARTE PARA QUE NO SE CONFUNDAN CON ERRORES DE DATOS
+006665     MOVE SPACES                    TO WS-LINEA-INFORME.
+006665     MOVE 'RECHAZADOS POR FUERA DE RANGO DE PARTICION'
+006665                                     TO WS-LIN-ETIQUETA.
+006665     MOVE WS-CNT-FUERA-RANGO         TO WS-LIN-VALOR.
+006665     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006665     WRITE REG-INFORME.
+006665
+006666     MOVE SPACES                    TO WS-LINEA-INFORME.
+006667     MOVE 'IMPORTE TOTAL MOVIDO'
+006668                                     TO WS-LIN-ETIQUETA.
+006669     MOVE WS-TOT-IMPORTE             TO WS-LIN-VALOR.
+006670     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006671     WRITE REG-INFORME.
+006672
+006672     MOVE SPACES                    TO WS-LINEA-INFORME.
+006672     MOVE 'IMPORTE TOTAL DE LOS REGISTROS LEIDOS'
+006672                                     TO WS-LIN-ETIQUETA.
+006672     MOVE WS-TOT-IMPORTE-LEIDO       TO WS-LIN-VALOR.
+006672     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006672     WRITE REG-INFORME.
+006672
+006672* CUADRE DIARIO ENTRE LO DEBITADO EN LOS CONTRATOS ORIGEN Y LO
+006672* ACREDITADO EN LOS CONTRATOS DESTINO. EL DEBE Y EL HABER SE
+006672* ACUMULAN EN LA DIVISA PROPIA DE CADA CONTRATO (WS-TABLA-RECON),
+006672* NO EN UN UNICO TOTAL, PORQUE UN MOVIMIENTO ENTRE CONTRATOS DE
+006672* DISTINTA DIVISA NUNCA CUADRA IMPORTE A IMPORTE ENTRE DIVISAS
+006672* DISTINTAS: SE IMPRIME UNA LINEA DE DEBE/HABER/DESCUADRE POR
+006672* CADA DIVISA VISTA EN LA EJECUCION
+006672     PERFORM 3110-ESCRIBE-LINEA-RECON
+006672        VARYING WS-IDX-RECON FROM 1 BY 1
+006672        UNTIL WS-IDX-RECON GREATER THAN WS-RECON-MAX.
+006672
+006672* EL CUADRE POR DIVISA DE ARRIBA NO DISTINGUE UN DESCUADRE REAL DE
+006672* LA DIFERENCIA DE CAMBIO ESPERADA ENTRE MOVIMIENTOS DE DISTINTA
+006672* DIVISA, ASI QUE ADEMAS SE ACUMULA UN TOTAL UNICO, CONVERTIDO A
+006672* LA DIVISA DE LA PRIMERA DIVISA VISTA (WS-RECON-MONEDA-REF), QUE
+006672* SI DEBE CUADRAR SIEMPRE
+006672     IF WS-RECON-MAX GREATER THAN ZERO
+006672        MOVE WS-RECON-MONEDA(1)      TO WS-RECON-MONEDA-REF
+006672        PERFORM 3120-ACUMULA-TOTAL-REF
+006672           VARYING WS-IDX-RECON FROM 1 BY 1
+006672           UNTIL WS-IDX-RECON GREATER THAN WS-RECON-MAX
+006672        PERFORM 3130-ESCRIBE-LINEA-RECON-REF
+006672     END-IF.
+006672
+006673* ***************************************************************
+006674* ESCRIBE EN EL INFORME DE CONTROL LA LINEA DE DEBE/HABER/
+006675* DESCUADRE DE UNA DIVISA DE WS-TABLA-RECON (INDICE WS-IDX-RECON)
+006676* ***************************************************************
+006677 3110-ESCRIBE-LINEA-RECON.
+006678
+006679     COMPUTE WS-RECON-DESCUADRE =
+006680             WS-RECON-DEBITADO(WS-IDX-RECON) -
+006681             WS-RECON-ACREDITADO(WS-IDX-RECON).
+006682
+006683     MOVE SPACES                    TO WS-LINEA-INFORME.
+006684     MOVE 'DEBITADO EN CONTRATOS ORIGEN, DIVISA '
+006685                                     TO WS-LIN-ETIQUETA.
+006686     MOVE WS-RECON-MONEDA(WS-IDX-RECON) TO
+006687          WS-LIN-ETIQUETA(37:3).
+006688     MOVE WS-RECON-DEBITADO(WS-IDX-RECON) TO WS-LIN-VALOR.
+006689     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006690     WRITE REG-INFORME.
+006691
+006692     MOVE SPACES                    TO WS-LINEA-INFORME.
+006693     MOVE 'ACREDITADO EN CONTRATOS DESTINO, DIVISA '
+006694                                     TO WS-LIN-ETIQUETA.
+006695     MOVE WS-RECON-MONEDA(WS-IDX-RECON) TO
+006696          WS-LIN-ETIQUETA(37:3).
+006697     MOVE WS-RECON-ACREDITADO(WS-IDX-RECON) TO WS-LIN-VALOR.
+006698     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006699     WRITE REG-INFORME.
+006700
+006701     MOVE SPACES                    TO WS-LINEA-INFORME.
+006702     MOVE 'DESCUADRE DEBE/HABER, DIVISA '
+006703                                     TO WS-LIN-ETIQUETA.
+006704     MOVE WS-RECON-MONEDA(WS-IDX-RECON) TO
+006705          WS-LIN-ETIQUETA(31:3).
+006706     MOVE WS-RECON-DESCUADRE        TO WS-LIN-VALOR.
+006707     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006708     WRITE REG-INFORME.
+006709
+006709* ***************************************************************
+006709* ACUMULA EL DEBE/HABER DE UNA DIVISA DE WS-TABLA-RECON (INDICE
+006709* WS-IDX-RECON) SOBRE EL TOTAL EN LA DIVISA DE REFERENCIA
+006709* WS-RECON-MONEDA-REF. SI LA DIVISA YA ES LA DE REFERENCIA SE
+006709* SUMA DIRECTAMENTE; SI NO, SE BUSCA EL TIPO DE CAMBIO EN
+006709* WS-TABLA-CAMBIO. A DIFERENCIA DE 2600-CONVIERTE-IMPORTE, ESTA
+006709* BUSQUEDA NO TIENE EFECTOS SECUNDARIOS SOBRE FICHERO-SAL: SI NO
+006709* HAY TIPO DE CAMBIO DEFINIDO, LA DIVISA SE EXCLUYE DEL TOTAL Y SE
+006709* CUENTA EN WS-RECON-SIN-CONVERTIR PARA QUE SE INFORME APARTE
+006709* ***************************************************************
+006709 3120-ACUMULA-TOTAL-REF.
+006709
+006709     IF WS-RECON-MONEDA(WS-IDX-RECON) EQUAL WS-RECON-MONEDA-REF
+006709        ADD WS-RECON-DEBITADO(WS-IDX-RECON)
+006709                                     TO WS-RECON-TOTAL-DEB-REF
+006709        ADD WS-RECON-ACREDITADO(WS-IDX-RECON)
+006709                                     TO WS-RECON-TOTAL-ACR-REF
+006709     ELSE
+006709        MOVE 1                       TO WS-RECON-TIPO-REF
+006709        MOVE 'S'                     TO WS-ERROR
+006709        IF WS-CAMBIO-MAX GREATER THAN ZERO
+006709           SET WS-IDX-CAMBIO TO 1
+006709           SEARCH WS-CAMBIO-OCU
+006709              AT END
+006709                 CONTINUE
+006709              WHEN WS-CAMBIO-ORIGEN(WS-IDX-CAMBIO) EQUAL
+006709                   WS-RECON-MONEDA(WS-IDX-RECON)
+006709                   AND WS-CAMBIO-DESTINO(WS-IDX-CAMBIO) EQUAL
+006709                   WS-RECON-MONEDA-REF
+006709                 MOVE WS-CAMBIO-TIPO(WS-IDX-CAMBIO) TO
+006709                      WS-RECON-TIPO-REF
+006709                 MOVE 'N'             TO WS-ERROR
+006709           END-SEARCH
+006709        END-IF
+006709        IF WS-ERROR-SI
+006709           ADD 1                     TO WS-RECON-SIN-CONVERTIR
+006709        ELSE
+006709           COMPUTE WS-RECON-TOTAL-DEB-REF =
+006709                   WS-RECON-TOTAL-DEB-REF +
+006709                   (WS-RECON-DEBITADO(WS-IDX-RECON) *
+006709                    WS-RECON-TIPO-REF)
+006709           COMPUTE WS-RECON-TOTAL-ACR-REF =
+006709                   WS-RECON-TOTAL-ACR-REF +
+006709                   (WS-RECON-ACREDITADO(WS-IDX-RECON) *
+006709                    WS-RECON-TIPO-REF)
+006709        END-IF
+006709     END-IF.
+006709
+006709* ***************************************************************
+006709* ESCRIBE EN EL INFORME DE CONTROL EL TOTAL DE DEBE/HABER/
+006709* DESCUADRE NORMALIZADO A LA DIVISA DE REFERENCIA WS-RECON-
+006709* MONEDA-REF, Y CUANTAS DIVISAS QUEDARON FUERA DEL TOTAL POR NO
+006709* TENER TIPO DE CAMBIO DEFINIDO HACIA LA DIVISA DE REFERENCIA
+006709* ***************************************************************
+006709 3130-ESCRIBE-LINEA-RECON-REF.
+006709
+006709     COMPUTE WS-RECON-DESCUADRE-REF =
+006709             WS-RECON-TOTAL-DEB-REF - WS-RECON-TOTAL-ACR-REF.
+006709
+006709     MOVE SPACES                    TO WS-LINEA-INFORME.
+006709     MOVE 'TOTAL DEBITADO, DIVISA REF. '
+006709                                     TO WS-LIN-ETIQUETA.
+006709     MOVE WS-RECON-MONEDA-REF       TO WS-LIN-ETIQUETA(28:3).
+006709     MOVE WS-RECON-TOTAL-DEB-REF    TO WS-LIN-VALOR.
+006709     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006709     WRITE REG-INFORME.
+006709
+006709     MOVE SPACES                    TO WS-LINEA-INFORME.
+006709     MOVE 'TOTAL ACREDITADO, DIVISA REF. '
+006709                                     TO WS-LIN-ETIQUETA.
+006709     MOVE WS-RECON-MONEDA-REF       TO WS-LIN-ETIQUETA(30:3).
+006709     MOVE WS-RECON-TOTAL-ACR-REF    TO WS-LIN-VALOR.
+006709     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006709     WRITE REG-INFORME.
+006709
+006709     MOVE SPACES                    TO WS-LINEA-INFORME.
+006709     MOVE 'DESCUADRE REAL, DIVISA REF. '
+006709                                     TO WS-LIN-ETIQUETA.
+006709     MOVE WS-RECON-MONEDA-REF       TO WS-LIN-ETIQUETA(28:3).
+006709     MOVE WS-RECON-DESCUADRE-REF    TO WS-LIN-VALOR.
+006709     MOVE WS-LINEA-INFORME          TO REG-INFORME.
+006709     WRITE REG-INFORME.
+006709
+006709     IF WS-RECON-SIN-CONVERTIR GREATER THAN ZERO
+006709        MOVE SPACES                 TO WS-LINEA-INFORME
+006709        MOVE 'DIVISAS SIN TIPO DE CAMBIO EXCLUIDAS DEL TOTAL'
+006709                                     TO WS-LIN-ETIQUETA
+006709        MOVE WS-RECON-SIN-CONVERTIR TO WS-LIN-VALOR
+006709        MOVE WS-LINEA-INFORME       TO REG-INFORME
+006709        WRITE REG-INFORME
+006709     END-IF.
+006709
+006640* **************************************************************
+006650* PARRAFO DE ERROR.REALIZAMOS UN ROLLBACK DE LA BASE DE DATOS
 006660* Y DEVOLVEMOS AL SISTEMA UN RC=8 (ERROR NO CONTROLADO)           
 006670* **************************************************************  
 006680 9999-ERROR.                                                      
