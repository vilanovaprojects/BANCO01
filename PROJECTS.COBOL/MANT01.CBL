@@ -0,0 +1,323 @@
+000010* TRANSACCION ONLINE DE MANTENIMIENTO DE IBMUSER.CONTRATO. DA DE
+000020* ALTA, MODIFICA O DA DE BAJA UN CONTRATO A PARTIR DE LOS DATOS
+000030* RECIBIDOS DEL TERMINAL, DEVOLVIENDOLE EL RESULTADO DE LA
+000040* OPERACION EN LA MISMA PANTALLA
+000050 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID.MANT01.
+000070
+000080 ENVIRONMENT DIVISION.
+000090 INPUT-OUTPUT SECTION.
+000100 DATA DIVISION.
+000110 WORKING-STORAGE SECTION.
+000120
+000130* AREA RECIBIDA DEL TERMINAL CON LA PETICION DE MANTENIMIENTO
+000140 01 WS-PETICION.
+000150     05 WS-PET-OPERACION       PIC X(1).
+000160         88 PET-OPERACION-ALTA     VALUE 'A'.
+000170         88 PET-OPERACION-MODIFICA VALUE 'M'.
+000180         88 PET-OPERACION-BAJA     VALUE 'B'.
+000190     05 WS-PET-CLAVE-CONTRATO  PIC 9(9).
+000200     05 WS-PET-DESCRIPCION     PIC X(50).
+000210     05 WS-PET-IMPORTE         PIC 9(11)V9(2).
+000220     05 WS-PET-LIMITE-DESCUB   PIC 9(11)V9(2).
+000230     05 WS-PET-MONEDA          PIC X(3).
+000240 01 WS-LONG-PETICION           PIC S9(4) COMP VALUE +89.
+000250
+000260* AREA DEVUELTA AL TERMINAL CON EL RESULTADO DE LA OPERACION
+000270 01 WS-RESPUESTA.
+000280     05 WS-RES-CODERR          PIC X(8).
+000290         88 CODERR-SQL-ERROR      VALUE 'SQLERROR'.
+000300         88 CODERR-CONTRATO-NOEXI VALUE 'CTANOEXI'.
+000310         88 CODERR-CONTRATO-YAEXI VALUE 'CTAYAEXI'.
+000320         88 CODERR-CONTRATO-BAJA  VALUE 'CTABAJA '.
+000330         88 CODERR-OPERACION-INV  VALUE 'OPERAINV'.
+000340         88 CODERR-OK             VALUE 'OK      '.
+000350     05 WS-RES-SQLCODE         PIC -999.
+000360     05 WS-RES-DESCRIPCION     PIC X(68).
+000370 01 WS-LONG-RESPUESTA          PIC S9(4) COMP VALUE +80.
+000380
+000390* SQLCA Y DCLGEN DE LA TABLA. DCLAUDITORIA ES LA TABLA DONDE SE
+000400* REGISTRA QUIEN (USUARIO Y TERMINAL) HA REALIZADO CADA ALTA,
+000410* MODIFICACION O BAJA DE CONTRATO
+000420     EXEC SQL INCLUDE SQLCA END-EXEC.
+000430     EXEC SQL INCLUDE CONTRATO END-EXEC.
+000440     EXEC SQL INCLUDE AUDITORI END-EXEC.
+000450
+000460 PROCEDURE DIVISION.
+000470
+000480     EXEC CICS
+000490        HANDLE CONDITION ERROR(9999-ERROR)
+000500     END-EXEC.
+000510
+000520     PERFORM 1000-INICIO.
+000530     PERFORM 2000-PROCESO.
+000540     PERFORM 3000-FIN.
+000550
+000560* **********************************************************
+000570* PARRAFO DE INICIO. RECIBE LA PETICION DEL TERMINAL
+000580* **********************************************************
+000590 1000-INICIO.
+000600
+000610     MOVE SPACES               TO WS-PETICION.
+000620     MOVE SPACES               TO WS-RESPUESTA.
+000630
+000640     EXEC CICS
+000650        RECEIVE INTO(WS-PETICION) LENGTH(WS-LONG-PETICION)
+000660     END-EXEC.
+000670
+000680* ************************************************************
+000690 2000-PROCESO.
+000700* ************************************************************
+000710
+000720     MOVE WS-PET-CLAVE-CONTRATO TO CLAVE-CONTRATO OF DCLCONTRATO.
+000730
+000740     EVALUATE TRUE
+000750        WHEN PET-OPERACION-ALTA
+000760           PERFORM 2100-ALTA-CONTRATO
+000770        WHEN PET-OPERACION-MODIFICA
+000780           PERFORM 2200-MODIFICA-CONTRATO
+000790        WHEN PET-OPERACION-BAJA
+000800           PERFORM 2300-BAJA-CONTRATO
+000810        WHEN OTHER
+000820           SET CODERR-OPERACION-INV        TO TRUE
+000830           MOVE 0                          TO WS-RES-SQLCODE
+000840           MOVE 'CODIGO DE OPERACION NO RECONOCIDO'
+000850                                            TO WS-RES-DESCRIPCION
+000860     END-EVALUATE.
+000870
+000880* ***************************************************************
+000890* DA DE ALTA UN NUEVO CONTRATO, RECHAZANDO LA PETICION SI LA
+000900* CLAVE INDICADA YA EXISTE
+000910* ***************************************************************
+000920 2100-ALTA-CONTRATO.
+000930
+000940     MOVE WS-PET-DESCRIPCION    TO DESCRIPCION OF DCLCONTRATO.
+000950     MOVE WS-PET-IMPORTE        TO IMPORTE OF DCLCONTRATO.
+000960     MOVE 'V'                   TO ESTADO OF DCLCONTRATO.
+000970     MOVE WS-PET-LIMITE-DESCUB  TO LIMITE-DESCUBIERTO
+000980                                   OF DCLCONTRATO.
+000990     MOVE WS-PET-MONEDA         TO MONEDA OF DCLCONTRATO.
+001000
+001010     EXEC SQL
+001020        INSERT INTO IBMUSER.CONTRATO
+001030              (CLAVE_CONTRATO, DESCRIPCION, IMPORTE, ESTADO,
+001040               LIMITE_DESCUBIERTO, MONEDA)
+001050        VALUES (:DCLCONTRATO.CLAVE-CONTRATO,
+001060                :DCLCONTRATO.DESCRIPCION,
+001070                :DCLCONTRATO.IMPORTE,
+001080                :DCLCONTRATO.ESTADO,
+001090                :DCLCONTRATO.LIMITE-DESCUBIERTO,
+001100                :DCLCONTRATO.MONEDA)
+001110     END-EXEC.
+001120
+001130     IF SQLCODE EQUAL -803
+001140        SET CODERR-CONTRATO-YAEXI          TO TRUE
+001150        MOVE SQLCODE                       TO WS-RES-SQLCODE
+001160        MOVE 'YA EXISTE UN CONTRATO CON ESA CLAVE'
+001170                                           TO WS-RES-DESCRIPCION
+001180     ELSE
+001190        IF SQLCODE NOT EQUAL 0
+001200           SET CODERR-SQL-ERROR TO TRUE
+001210           MOVE SQLCODE                    TO WS-RES-SQLCODE
+001220           MOVE 'ERROR AL DAR DE ALTA EL CONTRATO'
+001230                                           TO WS-RES-DESCRIPCION
+001240        ELSE
+001250           SET CODERR-OK                   TO TRUE
+001260           MOVE 0                          TO WS-RES-SQLCODE
+001270           MOVE 'CONTRATO DADO DE ALTA CORRECTAMENTE'
+001280                                           TO WS-RES-DESCRIPCION
+001290           PERFORM 2900-REGISTRA-AUDITORIA
+001300           IF CODERR-OK
+001310              EXEC CICS SYNCPOINT END-EXEC
+001320           END-IF
+001330        END-IF
+001340     END-IF.
+001350
+001360* ***************************************************************
+001370* COMPRUEBA QUE EL CONTRATO SOBRE EL QUE SE VA A MODIFICAR O DAR
+001380* DE BAJA EXISTE Y SIGUE VIGENTE (ESTADO 'V'), PARA EVITAR
+001390* MODIFICAR O CERRAR DOS VECES UN CONTRATO YA CERRADO
+001400* ***************************************************************
+001410 2150-COMPRUEBA-ESTADO-CONTRATO.
+001420
+001430     EXEC SQL
+001440        SELECT ESTADO
+001450          INTO :DCLCONTRATO.ESTADO
+001460          FROM IBMUSER.CONTRATO
+001470         WHERE CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO
+001480     END-EXEC.
+001490
+001500     IF SQLCODE EQUAL 100
+001510        SET CODERR-CONTRATO-NOEXI          TO TRUE
+001520        MOVE 0                             TO WS-RES-SQLCODE
+001530        MOVE 'EL CONTRATO NO EXISTE'
+001540                                           TO WS-RES-DESCRIPCION
+001550     ELSE
+001560        IF SQLCODE NOT EQUAL 0
+001570           SET CODERR-SQL-ERROR TO TRUE
+001580           MOVE SQLCODE                    TO WS-RES-SQLCODE
+001590           MOVE 'ERROR AL COMPROBAR EL ESTADO DEL CONTRATO'
+001600                                           TO WS-RES-DESCRIPCION
+001610        ELSE
+001620           IF ESTADO OF DCLCONTRATO EQUAL 'C'
+001630              SET CODERR-CONTRATO-BAJA     TO TRUE
+001640              MOVE 0                       TO WS-RES-SQLCODE
+001650              MOVE 'EL CONTRATO YA ESTA DADO DE BAJA'
+001660                                           TO WS-RES-DESCRIPCION
+001670           ELSE
+001680              SET CODERR-OK                TO TRUE
+001690           END-IF
+001700        END-IF
+001710     END-IF.
+001720
+001730* ***************************************************************
+001740* MODIFICA LOS DATOS DE UN CONTRATO YA EXISTENTE Y VIGENTE
+001750* ***************************************************************
+001760 2200-MODIFICA-CONTRATO.
+001770
+001780     PERFORM 2150-COMPRUEBA-ESTADO-CONTRATO.
+001790
+001800     IF CODERR-OK
+001810     EXEC SQL
+001820        UPDATE IBMUSER.CONTRATO
+001830           SET DESCRIPCION = :WS-PET-DESCRIPCION,
+001840               IMPORTE = :WS-PET-IMPORTE,
+001850               LIMITE_DESCUBIERTO = :WS-PET-LIMITE-DESCUB,
+001860               MONEDA = :WS-PET-MONEDA
+001870         WHERE CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO
+001880     END-EXEC
+001890
+001900        IF SQLCODE EQUAL 100
+001910           SET CODERR-CONTRATO-NOEXI          TO TRUE
+001920           MOVE 0                             TO WS-RES-SQLCODE
+001930           MOVE 'EL CONTRATO A MODIFICAR NO EXISTE'
+001940                                           TO WS-RES-DESCRIPCION
+001950        ELSE
+001960           IF SQLCODE NOT EQUAL 0
+001970              SET CODERR-SQL-ERROR TO TRUE
+001980              MOVE SQLCODE                    TO WS-RES-SQLCODE
+001990              MOVE 'ERROR AL MODIFICAR EL CONTRATO'
+002000                                           TO WS-RES-DESCRIPCION
+002010           ELSE
+002020              SET CODERR-OK                   TO TRUE
+002030              MOVE 0                          TO WS-RES-SQLCODE
+002040              MOVE 'CONTRATO MODIFICADO CORRECTAMENTE'
+002050                                           TO WS-RES-DESCRIPCION
+002060              PERFORM 2900-REGISTRA-AUDITORIA
+002070              IF CODERR-OK
+002080                 EXEC CICS SYNCPOINT END-EXEC
+002090              END-IF
+002100           END-IF
+002110        END-IF
+002120     END-IF.
+002130
+002140* ***************************************************************
+002150* DA DE BAJA (CIERRA) UN CONTRATO EXISTENTE Y VIGENTE, MARCANDO SU
+002160* ESTADO COMO 'C' EN LUGAR DE BORRAR EL REGISTRO, PARA CONSERVAR
+002170* EL HISTORICO DE MOVIMIENTOS QUE LO REFERENCIAN
+002180* ***************************************************************
+002190 2300-BAJA-CONTRATO.
+002200
+002210     PERFORM 2150-COMPRUEBA-ESTADO-CONTRATO.
+002220
+002230     IF CODERR-OK
+002240     EXEC SQL
+002250        UPDATE IBMUSER.CONTRATO
+002260           SET ESTADO = 'C'
+002270         WHERE CLAVE_CONTRATO = :DCLCONTRATO.CLAVE-CONTRATO
+002280     END-EXEC
+002290
+002300        IF SQLCODE EQUAL 100
+002310           SET CODERR-CONTRATO-NOEXI          TO TRUE
+002320           MOVE 0                             TO WS-RES-SQLCODE
+002330           MOVE 'EL CONTRATO A DAR DE BAJA NO EXISTE'
+002340                                           TO WS-RES-DESCRIPCION
+002350        ELSE
+002360           IF SQLCODE NOT EQUAL 0
+002370              SET CODERR-SQL-ERROR TO TRUE
+002380              MOVE SQLCODE                    TO WS-RES-SQLCODE
+002390              MOVE 'ERROR AL DAR DE BAJA EL CONTRATO'
+002400                                           TO WS-RES-DESCRIPCION
+002410           ELSE
+002420              SET CODERR-OK                   TO TRUE
+002430              MOVE 0                          TO WS-RES-SQLCODE
+002440              MOVE 'CONTRATO DADO DE BAJA CORRECTAMENTE'
+002450                                           TO WS-RES-DESCRIPCION
+002460              PERFORM 2900-REGISTRA-AUDITORIA
+002470              IF CODERR-OK
+002480                 EXEC CICS SYNCPOINT END-EXEC
+002490              END-IF
+002500           END-IF
+002510        END-IF
+002520     END-IF.
+002530
+002540* ***************************************************************
+002550* REGISTRA EN IBMUSER.AUDITORIA QUIEN (USUARIO Y TERMINAL) HA
+002560* REALIZADO LA OPERACION SOBRE EL CONTRATO
+002570* ***************************************************************
+002580 2900-REGISTRA-AUDITORIA.
+002590
+002600     MOVE CLAVE-CONTRATO OF DCLCONTRATO TO CLAVE-CONTRATO
+002610                                             OF DCLAUDITORIA.
+002620     MOVE WS-PET-OPERACION      TO OPERACION OF DCLAUDITORIA.
+002630     MOVE EIBUSERID             TO USUARIO OF DCLAUDITORIA.
+002640     MOVE EIBTRMID              TO TERMINAL-ID OF DCLAUDITORIA.
+002650
+002660     EXEC SQL
+002670        INSERT INTO IBMUSER.AUDITORIA
+002680              (CLAVE_CONTRATO, OPERACION, USUARIO, TERMINAL_ID,
+002690               FECHA_HORA)
+002700        VALUES (:DCLAUDITORIA.CLAVE-CONTRATO,
+002710                :DCLAUDITORIA.OPERACION,
+002720                :DCLAUDITORIA.USUARIO,
+002730                :DCLAUDITORIA.TERMINAL-ID,
+002740                CURRENT TIMESTAMP)
+002750     END-EXEC.
+002760
+002770     IF SQLCODE NOT EQUAL 0
+002780        SET CODERR-SQL-ERROR                  TO TRUE
+002790        MOVE SQLCODE                          TO WS-RES-SQLCODE
+002800        MOVE 'ERROR AL REGISTRAR LA AUDITORIA DEL CONTRATO'
+002810                                           TO WS-RES-DESCRIPCION
+002820
+002830* EL ALTA/MODIFICACION/BAJA DEL CONTRATO YA SE HABIA EJECUTADO
+002840* ANTES DE LLAMAR A ESTE PARRAFO. SIN UN ROLLBACK EXPLICITO AQUI,
+002850* EL RETURN DE 3000-FIN HARIA UN SYNCPOINT IMPLICITO QUE
+002860* CONFIRMARIA ESE CAMBIO SIN SU REGISTRO DE AUDITORIA
+002870        EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+002880     END-IF.
+
+002890* ***************************************************************
+002900* PARRAFO DE FIN. DEVUELVE AL TERMINAL EL RESULTADO DE LA
+002910* OPERACION Y TERMINA LA TRANSACCION
+002920* ***************************************************************
+002930 3000-FIN.
+002940
+002950     EXEC CICS
+002960        SEND FROM(WS-RESPUESTA) LENGTH(WS-LONG-RESPUESTA) ERASE
+002970     END-EXEC.
+002980
+002990     EXEC CICS
+003000        RETURN
+003010     END-EXEC.
+003020
+003030* **************************************************************
+003040* PARRAFO DE ERROR. DESHACE LOS CAMBIOS PENDIENTES DE LA UNIDAD
+003050* DE TRABAJO Y DEVUELVE AL TERMINAL UNA RESPUESTA DE ERROR
+003060* **************************************************************
+003070 9999-ERROR.
+003080
+003090     SET CODERR-SQL-ERROR                  TO TRUE
+003100     MOVE 0                                 TO WS-RES-SQLCODE
+003110     MOVE 'ERROR NO CONTROLADO EN LA TRANSACCION'
+003120                                            TO WS-RES-DESCRIPCION
+003130
+003140     EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+003150
+003160     EXEC CICS
+003170        SEND FROM(WS-RESPUESTA) LENGTH(WS-LONG-RESPUESTA) ERASE
+003180     END-EXEC.
+003190
+003200     EXEC CICS
+003210        RETURN
+003220     END-EXEC.
