@@ -0,0 +1,27 @@
+      ******************************************************************
+      * DCLGEN TABLE(IBMUSER.AUDITORIA)                                 *
+      *        LIBRARY(PROJECTS.DB2.DCLGEN(AUDITORI))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE IBMUSER.AUDITORIA TABLE
+           ( CLAVE_CONTRATO                 INTEGER NOT NULL,
+             OPERACION                      CHAR(1) NOT NULL,
+             USUARIO                        CHAR(8) NOT NULL,
+             TERMINAL_ID                    CHAR(4) NOT NULL,
+             FECHA_HORA                     TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE IBMUSER.AUDITORIA                  *
+      ******************************************************************
+       01  DCLAUDITORIA.
+           10 CLAVE-CONTRATO       PIC S9(9) USAGE COMP.
+           10 OPERACION            PIC X(1).
+           10 USUARIO              PIC X(8).
+           10 TERMINAL-ID          PIC X(4).
+           10 FECHA-HORA           PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
