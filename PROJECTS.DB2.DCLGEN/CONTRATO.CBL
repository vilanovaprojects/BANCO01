@@ -6,20 +6,24 @@
       *        QUOTE                                                   *
       * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
       ******************************************************************
-           EXEC SQL DECLARE IBMUSER.CONTRATO TABLE                      
-           ( CLAVE_CONTRATO                 INTEGER NOT NULL,           
-             DESCRIPCION                    CHAR(50) NOT NULL,          
-             IMPORTE                        DECIMAL(13, 2) NOT NULL,    
-             ESTADO                         CHAR(1) NOT NULL            
-           ) END-EXEC.                                                  
+           EXEC SQL DECLARE IBMUSER.CONTRATO TABLE
+           ( CLAVE_CONTRATO                 INTEGER NOT NULL,
+             DESCRIPCION                    CHAR(50) NOT NULL,
+             IMPORTE                        DECIMAL(13, 2) NOT NULL,
+             ESTADO                         CHAR(1) NOT NULL,
+             LIMITE_DESCUBIERTO             DECIMAL(13, 2) NOT NULL,
+             MONEDA                         CHAR(3) NOT NULL
+           ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE IBMUSER.CONTRATO                   *
       ******************************************************************
-       01  DCLCONTRATO.                                                 
-           10 CLAVE-CONTRATO       PIC S9(9) USAGE COMP.                
-           10 DESCRIPCION          PIC X(50).                           
-           10 IMPORTE              PIC S9(11)V9(2) USAGE COMP-3.        
-           10 ESTADO               PIC X(1).                            
+       01  DCLCONTRATO.
+           10 CLAVE-CONTRATO       PIC S9(9) USAGE COMP.
+           10 DESCRIPCION          PIC X(50).
+           10 IMPORTE              PIC S9(11)V9(2) USAGE COMP-3.
+           10 ESTADO               PIC X(1).
+           10 LIMITE-DESCUBIERTO   PIC S9(11)V9(2) USAGE COMP-3.
+           10 MONEDA                PIC X(3).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
       ******************************************************************
\ No newline at end of file
