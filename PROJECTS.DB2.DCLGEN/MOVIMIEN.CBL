@@ -6,22 +6,28 @@
       *        QUOTE                                                   *
       * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
       ******************************************************************
-           EXEC SQL DECLARE IBMUSER.MOVIMIENTO TABLE                    
-           ( CLAVE_MOVIMIENTO               INTEGER NOT NULL,           
-             ORIGEN                         INTEGER,                    
-             DESTINO                        INTEGER,                    
-             DESCRIPCION                    CHAR(50) NOT NULL,          
-             IMPORTE                        DECIMAL(13, 2) NOT NULL     
-           ) END-EXEC.                                                  
+           EXEC SQL DECLARE IBMUSER.MOVIMIENTO TABLE
+           ( CLAVE_MOVIMIENTO               INTEGER NOT NULL,
+             ORIGEN                         INTEGER,
+             DESTINO                        INTEGER,
+             DESCRIPCION                    CHAR(50) NOT NULL,
+             IMPORTE                        DECIMAL(13, 2) NOT NULL,
+             FECHA_MOVIMIENTO               TIMESTAMP NOT NULL,
+             JOB_ID                         CHAR(8) NOT NULL,
+             MONEDA                         CHAR(3) NOT NULL
+           ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE IBMUSER.MOVIMIENTO                 *
       ******************************************************************
-       01  DCLMOVIMIENTO.                                               
-           10 CLAVE-MOVIMIENTO     PIC S9(9) USAGE COMP.                
-           10 ORIGEN               PIC S9(9) USAGE COMP.                
-           10 DESTINO              PIC S9(9) USAGE COMP.                
-           10 DESCRIPCION          PIC X(50).                           
-           10 IMPORTE              PIC S9(11)V9(2) USAGE COMP-3.        
+       01  DCLMOVIMIENTO.
+           10 CLAVE-MOVIMIENTO     PIC S9(9) USAGE COMP.
+           10 ORIGEN               PIC S9(9) USAGE COMP.
+           10 DESTINO              PIC S9(9) USAGE COMP.
+           10 DESCRIPCION          PIC X(50).
+           10 IMPORTE              PIC S9(11)V9(2) USAGE COMP-3.
+           10 FECHA-MOVIMIENTO     PIC X(26).
+           10 JOB-ID               PIC X(8).
+           10 MONEDA                PIC X(3).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
       ******************************************************************
\ No newline at end of file
